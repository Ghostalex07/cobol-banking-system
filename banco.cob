@@ -12,7 +12,186 @@ CONFIGURATION SECTION.
 SOURCE-COMPUTER. GNU-COBOL.
 OBJECT-COMPUTER. GNU-COBOL.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCH-CUENTAS ASSIGN TO "CUENTAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FD-CTA-NUM
+        FILE STATUS IS FS-CUENTAS.
+    SELECT ARCH-MOVIMIENTOS ASSIGN TO "MOVIMIEN.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FD-MOV-ID
+        FILE STATUS IS FS-MOVIMIENTOS.
+    SELECT ARCH-PRESTAMOS ASSIGN TO "PRESTAMO.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FD-PRE-ID
+        FILE STATUS IS FS-PRESTAMOS.
+    SELECT ARCH-TARJETAS ASSIGN TO "TARJETAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FD-TAR-NUM
+        FILE STATUS IS FS-TARJETAS.
+    SELECT ARCH-MOV-HIST ASSIGN TO "MOVHIST.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FD-HIST-ID
+        FILE STATUS IS FS-MOV-HIST.
+    SELECT ARCH-AUDITORIA ASSIGN TO "AUDIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-AUDITORIA.
+    SELECT ARCH-IMPRESION ASSIGN TO "INFORME.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-IMPRESION.
+    SELECT ARCH-DIVISAS ASSIGN TO "DIVISAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FD-DIV-CODIGO
+        FILE STATUS IS FS-DIVISAS.
+    SELECT ARCH-CONTROL ASSIGN TO "CONTROL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-CONTROL.
+
 DATA DIVISION.
+FILE SECTION.
+*> ---------------------------------------------------------------
+*> MAESTRO DE CUENTAS (persistencia entre sesiones)
+*> ---------------------------------------------------------------
+FD  ARCH-CUENTAS.
+01  FD-CTA-REC.
+    05 FD-CTA-NUM          PIC 9(8).
+    05 FD-CTA-TITULAR      PIC X(35).
+    05 FD-CTA-DNI          PIC X(10).
+    05 FD-CTA-TEL          PIC X(12).
+    05 FD-CTA-EMAIL        PIC X(35).
+    05 FD-CTA-TIPO         PIC X(1).
+    05 FD-CTA-SALDO        PIC 9(10)V99.
+    05 FD-CTA-SALDO-MAX    PIC 9(10)V99.
+    05 FD-CTA-SALDO-MIN    PIC 9(10)V99.
+    05 FD-CTA-TOT-ING      PIC 9(12)V99.
+    05 FD-CTA-TOT-SAL      PIC 9(12)V99.
+    05 FD-CTA-PIN          PIC 9(4).
+    05 FD-CTA-ACTIVA       PIC X(1).
+    05 FD-CTA-BLOQUEADA    PIC X(1).
+    05 FD-CTA-FECHA-APT    PIC X(10).
+    05 FD-CTA-INTENTOS     PIC 9(1).
+    05 FD-CTA-NUM-MOVS     PIC 9(4).
+    05 FD-CTA-ULT-LIQ      PIC X(10).
+    05 FD-CTA-ACUM-SALDO   PIC 9(12)V99.
+    05 FD-CTA-DIAS-ACUM    PIC 9(3).
+    05 FD-CTA-FECHA-CONTAD PIC X(10).
+    05 FD-CTA-RETIRADO-DIA PIC 9(8)V99.
+    05 FD-CTA-TRANSF-DIA   PIC 9(8)V99.
+
+*> ---------------------------------------------------------------
+*> MAESTRO DE MOVIMIENTOS (persistencia entre sesiones)
+*> ---------------------------------------------------------------
+FD  ARCH-MOVIMIENTOS.
+01  FD-MOV-REC.
+    05 FD-MOV-ID           PIC 9(6).
+    05 FD-MOV-CTA          PIC 9(8).
+    05 FD-MOV-TIPO         PIC X(2).
+    05 FD-MOV-IMPORTE      PIC S9(10)V99.
+    05 FD-MOV-SALDO-TR     PIC 9(10)V99.
+    05 FD-MOV-DESC         PIC X(40).
+    05 FD-MOV-FECHA        PIC X(10).
+    05 FD-MOV-HORA         PIC X(8).
+    05 FD-MOV-REF          PIC X(12).
+    05 FD-MOV-ESTADO       PIC X(1).
+    05 FD-MOV-USUARIO      PIC X(20).
+
+*> ---------------------------------------------------------------
+*> MAESTRO DE PRESTAMOS (persistencia entre sesiones)
+*> ---------------------------------------------------------------
+FD  ARCH-PRESTAMOS.
+01  FD-PRE-REC.
+    05 FD-PRE-ID           PIC 9(6).
+    05 FD-PRE-CTA          PIC 9(8).
+    05 FD-PRE-TITULAR      PIC X(35).
+    05 FD-PRE-CAPITAL      PIC 9(10)V99.
+    05 FD-PRE-SALDO-PDT    PIC 9(10)V99.
+    05 FD-PRE-CUOTA        PIC 9(8)V99.
+    05 FD-PRE-PLAZO        PIC 9(3).
+    05 FD-PRE-CUOTAS-PDT   PIC 9(3).
+    05 FD-PRE-TASA         PIC 9V9(4).
+    05 FD-PRE-ACTIVO       PIC X(1).
+    05 FD-PRE-FECHA        PIC X(10).
+    05 FD-PRE-PROX-CUOTA   PIC X(10).
+
+*> ---------------------------------------------------------------
+*> MAESTRO DE TARJETAS (persistencia entre sesiones)
+*> ---------------------------------------------------------------
+FD  ARCH-TARJETAS.
+01  FD-TAR-REC.
+    05 FD-TAR-NUM          PIC X(19).
+    05 FD-TAR-CTA          PIC 9(8).
+    05 FD-TAR-TITULAR      PIC X(35).
+    05 FD-TAR-TIPO         PIC X(1).
+    05 FD-TAR-LIMITE       PIC 9(8)V99.
+    05 FD-TAR-USADO        PIC 9(8)V99.
+    05 FD-TAR-CVV          PIC 9(3).
+    05 FD-TAR-CADUCIDAD    PIC X(5).
+    05 FD-TAR-ACTIVA       PIC X(1).
+    05 FD-TAR-BLOQUEADA    PIC X(1).
+    05 FD-TAR-FECHA-EMI    PIC X(10).
+
+*> ---------------------------------------------------------------
+*> HISTORICO DE MOVIMIENTOS ARCHIVADOS (roll-off por CFG-MAX-MOVS)
+*> ---------------------------------------------------------------
+FD  ARCH-MOV-HIST.
+01  FD-HIST-REC.
+    05 FD-HIST-ID          PIC 9(6).
+    05 FD-HIST-CTA         PIC 9(8).
+    05 FD-HIST-TIPO        PIC X(2).
+    05 FD-HIST-IMPORTE     PIC S9(10)V99.
+    05 FD-HIST-SALDO-TR    PIC 9(10)V99.
+    05 FD-HIST-DESC        PIC X(40).
+    05 FD-HIST-FECHA       PIC X(10).
+    05 FD-HIST-HORA        PIC X(8).
+    05 FD-HIST-REF         PIC X(12).
+    05 FD-HIST-ESTADO      PIC X(1).
+    05 FD-HIST-USUARIO     PIC X(20).
+
+*> ---------------------------------------------------------------
+*> REGISTRO DE AUDITORIA POR CAJERO (log de solo escritura)
+*> ---------------------------------------------------------------
+FD  ARCH-AUDITORIA.
+01  FD-AUD-REC.
+    05 FD-AUD-FECHA        PIC X(10).
+    05 FD-AUD-HORA         PIC X(8).
+    05 FD-AUD-USUARIO      PIC X(20).
+    05 FD-AUD-TIPO-REF     PIC X(3).
+    05 FD-AUD-REF-ID       PIC X(19).
+    05 FD-AUD-ACCION       PIC X(20).
+    05 FD-AUD-ANTES        PIC X(35).
+    05 FD-AUD-DESPUES      PIC X(35).
+
+*> ---------------------------------------------------------------
+*> SALIDA IMPRIMIBLE/EXPORTABLE DE EXTRACTOS E INFORMES
+*> ---------------------------------------------------------------
+FD  ARCH-IMPRESION.
+01  FD-LINEA-PRN           PIC X(100).
+
+*> ---------------------------------------------------------------
+*> MAESTRO DE DIVISAS (persistencia entre sesiones)
+*> ---------------------------------------------------------------
+FD  ARCH-DIVISAS.
+01  FD-DIV-REC.
+    05 FD-DIV-CODIGO       PIC X(3).
+    05 FD-DIV-NOMBRE       PIC X(20).
+    05 FD-DIV-CAMBIO       PIC 9(4)V9(4).
+    05 FD-DIV-SIMBOLO      PIC X(2).
+
+*> ---------------------------------------------------------------
+*> CONTROL DE SESION (fecha de negocio y ultimo cierre de dia)
+*> ---------------------------------------------------------------
+FD  ARCH-CONTROL.
+01  FD-CTL-REC.
+    05 FD-CTL-FECHA        PIC X(10).
+    05 FD-CTL-ULT-CIERRE   PIC X(10).
+
 WORKING-STORAGE SECTION.
 
 *> ---------------------------------------------------------------
@@ -57,6 +236,12 @@ WORKING-STORAGE SECTION.
       10 CTA-FECHA-APT    PIC X(10)     VALUE SPACES.
       10 CTA-INTENTOS     PIC 9(1)      VALUE ZEROS.
       10 CTA-NUM-MOVS     PIC 9(4)      VALUE ZEROS.
+      10 CTA-ULT-LIQ      PIC X(10)     VALUE SPACES.
+      10 CTA-ACUM-SALDO   PIC 9(12)V99  VALUE ZEROS.
+      10 CTA-DIAS-ACUM    PIC 9(3)      VALUE ZEROS.
+      10 CTA-FECHA-CONTAD PIC X(10)     VALUE SPACES.
+      10 CTA-RETIRADO-DIA PIC 9(8)V99   VALUE ZEROS.
+      10 CTA-TRANSF-DIA   PIC 9(8)V99   VALUE ZEROS.
 
 *> ---------------------------------------------------------------
 *> TABLA DE MOVIMIENTOS (200 max)
@@ -73,6 +258,7 @@ WORKING-STORAGE SECTION.
       10 MOV-HORA         PIC X(8)      VALUE SPACES.
       10 MOV-REF          PIC X(12)     VALUE SPACES.
       10 MOV-ESTADO       PIC X(1)      VALUE "C".
+      10 MOV-USUARIO      PIC X(20)     VALUE SPACES.
 
 *> ---------------------------------------------------------------
 *> TABLA DE PRESTAMOS (15 max)
@@ -131,6 +317,32 @@ WORKING-STORAGE SECTION.
 01 G-ULT-TAR-SEQ         PIC 9(6)     VALUE 100000.
 01 G-REF-SEQ             PIC 9(6)     VALUE 200000.
 
+*> ---------------------------------------------------------------
+*> ARCHIVOS DE PERSISTENCIA
+*> ---------------------------------------------------------------
+01 FS-CUENTAS            PIC X(2)     VALUE "00".
+01 FS-MOVIMIENTOS        PIC X(2)     VALUE "00".
+01 FS-PRESTAMOS          PIC X(2)     VALUE "00".
+01 FS-TARJETAS           PIC X(2)     VALUE "00".
+01 FS-MOV-HIST           PIC X(2)     VALUE "00".
+01 FS-AUDITORIA          PIC X(2)     VALUE "00".
+01 FS-IMPRESION          PIC X(2)     VALUE "00".
+01 FS-DIVISAS            PIC X(2)     VALUE "00".
+01 FS-CONTROL            PIC X(2)     VALUE "00".
+01 W-LINEA-PRN           PIC X(100)   VALUE SPACES.
+01 W-NOMBRE-PRN          PIC X(12)    VALUE "INFORME.PRT".
+01 W-DATOS-PREVIOS       PIC X(1)     VALUE "N".
+01 W-HIST-ABIERTO        PIC X(1)     VALUE "N".
+
+*> ---------------------------------------------------------------
+*> AUDITORIA POR CAJERO (campos de trabajo para REGISTRAR-AUDITORIA)
+*> ---------------------------------------------------------------
+01 W-AUD-TIPO-REF        PIC X(3)     VALUE SPACES.
+01 W-AUD-REF-ID          PIC X(19)    VALUE SPACES.
+01 W-AUD-ACCION          PIC X(20)    VALUE SPACES.
+01 W-AUD-ANTES           PIC X(35)    VALUE SPACES.
+01 W-AUD-DESPUES         PIC X(35)    VALUE SPACES.
+
 *> ---------------------------------------------------------------
 *> VARIABLES DE SESION
 *> ---------------------------------------------------------------
@@ -138,6 +350,7 @@ WORKING-STORAGE SECTION.
 01 SES-HORA              PIC X(8)     VALUE "09:00:00".
 01 SES-USUARIO           PIC X(20)    VALUE "CAJERO01".
 01 SES-OPERACIONES       PIC 9(4)     VALUE ZEROS.
+01 SES-ULT-CIERRE        PIC X(10)    VALUE SPACES.
 
 *> ---------------------------------------------------------------
 *> VARIABLES DE TRABAJO
@@ -171,6 +384,32 @@ WORKING-STORAGE SECTION.
 01 W-ACUM2               PIC 9(14)V99 VALUE ZEROS.
 01 W-MEDIA               PIC 9(12)V99 VALUE ZEROS.
 01 W-CONFIRMAR           PIC X(1)     VALUE "N".
+01 W-TASA-CTA            PIC 9V9(4)   VALUE ZEROS.
+01 W-PROMEDIO            PIC 9(12)V99 VALUE ZEROS.
+
+*> ---------------------------------------------------------------
+*> UTILIDADES DE FECHA (formato AAAA-MM-DD)
+*> ---------------------------------------------------------------
+01 W-FECHA-TMP           PIC X(10)    VALUE SPACES.
+01 W-FECHA-ANIO          PIC 9(4)     VALUE ZEROS.
+01 W-FECHA-MES           PIC 9(2)     VALUE ZEROS.
+01 W-FECHA-DIA           PIC 9(2)     VALUE ZEROS.
+01 W-FECHA-MAX-DIA       PIC 9(2)     VALUE ZEROS.
+01 W-BISIESTO            PIC X(1)     VALUE "N".
+01 W-DIAS-MES-LIT        PIC X(24)    VALUE "312831303130313130313031".
+01 W-DIAS-MES-TBL REDEFINES W-DIAS-MES-LIT.
+   05 W-DIAS-MES         PIC 9(2)     OCCURS 12 TIMES.
+
+*> ---------------------------------------------------------------
+*> AMORTIZACION DE PRESTAMOS (interes sobre saldo vivo)
+*> ---------------------------------------------------------------
+01 W-TASA-MENSUAL        PIC 9V9(8)   VALUE ZEROS.
+01 W-TASA-NUEVA          PIC 9(4)V9(4) VALUE ZEROS.
+01 W-TAR-SEQ-TMP         PIC 9(6)     VALUE ZEROS.
+01 W-FACTOR              PIC 9(5)V9(10) VALUE ZEROS.
+01 W-INT-CUOTA           PIC 9(8)V99  VALUE ZEROS.
+01 W-CAP-CUOTA           PIC 9(8)V99  VALUE ZEROS.
+01 W-CUOTA-REAL          PIC 9(8)V99  VALUE ZEROS.
 
 *> Inputs para nueva cuenta
 01 NC-TITULAR            PIC X(35)    VALUE SPACES.
@@ -211,9 +450,10 @@ PROCEDURE DIVISION.
 
 *> ================================================================
 INICIO.
-    PERFORM CARGAR-DATOS-DEMO
+    PERFORM CARGAR-DATOS
     PERFORM PANTALLA-BIENVENIDA
     PERFORM MENU-PRINCIPAL UNTIL W-OPCION = 9
+    PERFORM GRABAR-DATOS
     PERFORM PANTALLA-DESPEDIDA
     STOP RUN
     .
@@ -375,6 +615,12 @@ ABRIR-CUENTA.
         MOVE "N"           TO CTA-BLOQUEADA(W-I)
         MOVE SES-FECHA     TO CTA-FECHA-APT(W-I)
         MOVE ZEROS         TO CTA-INTENTOS(W-I)
+        MOVE SES-FECHA     TO CTA-ULT-LIQ(W-I)
+        MOVE ZEROS         TO CTA-ACUM-SALDO(W-I)
+        MOVE ZEROS         TO CTA-DIAS-ACUM(W-I)
+        MOVE SES-FECHA     TO CTA-FECHA-CONTAD(W-I)
+        MOVE ZEROS         TO CTA-RETIRADO-DIA(W-I)
+        MOVE ZEROS         TO CTA-TRANSF-DIA(W-I)
         IF NC-DEPOSITO > ZEROS
             MOVE NC-DEPOSITO  TO W-IMPORTE
             MOVE "Ingreso inicial apertura" TO W-DESC
@@ -462,14 +708,26 @@ MOD-CONTACTO.
             DISPLAY "  Nuevo telefono (Enter=mantener): "
                     WITH NO ADVANCING
             ACCEPT NC-TEL
-            IF NC-TEL NOT = SPACES
+            IF NC-TEL NOT = SPACES AND NC-TEL NOT = CTA-TEL(W-I)
+                MOVE CTA-TEL(W-I) TO W-AUD-ANTES
                 MOVE NC-TEL TO CTA-TEL(W-I)
+                MOVE "CTA" TO W-AUD-TIPO-REF
+                MOVE CTA-NUM(W-I) TO W-AUD-REF-ID
+                MOVE "MOD-TELEFONO" TO W-AUD-ACCION
+                MOVE CTA-TEL(W-I) TO W-AUD-DESPUES
+                PERFORM REGISTRAR-AUDITORIA
             END-IF
             DISPLAY "  Nuevo email (Enter=mantener): "
                     WITH NO ADVANCING
             ACCEPT NC-EMAIL
-            IF NC-EMAIL NOT = SPACES
+            IF NC-EMAIL NOT = SPACES AND NC-EMAIL NOT = CTA-EMAIL(W-I)
+                MOVE CTA-EMAIL(W-I) TO W-AUD-ANTES
                 MOVE NC-EMAIL TO CTA-EMAIL(W-I)
+                MOVE "CTA" TO W-AUD-TIPO-REF
+                MOVE CTA-NUM(W-I) TO W-AUD-REF-ID
+                MOVE "MOD-EMAIL" TO W-AUD-ACCION
+                MOVE CTA-EMAIL(W-I) TO W-AUD-DESPUES
+                PERFORM REGISTRAR-AUDITORIA
             END-IF
             DISPLAY "  *** CONTACTO ACTUALIZADO ***"
             ADD 1 TO SES-OPERACIONES
@@ -524,6 +782,12 @@ CAMBIAR-PIN.
             MOVE NC-PIN TO CTA-PIN(W-I)
             MOVE ZEROS TO CTA-INTENTOS(W-I)
             DISPLAY "  *** PIN CAMBIADO CORRECTAMENTE ***"
+            MOVE "CTA" TO W-AUD-TIPO-REF
+            MOVE CTA-NUM(W-I) TO W-AUD-REF-ID
+            MOVE "CAMBIAR-PIN" TO W-AUD-ACCION
+            MOVE "****" TO W-AUD-ANTES
+            MOVE "****" TO W-AUD-DESPUES
+            PERFORM REGISTRAR-AUDITORIA
             ADD 1 TO SES-OPERACIONES
         END-IF
     END-IF
@@ -544,9 +808,15 @@ BLOQUEAR-DESBLOQUEAR.
             ACCEPT W-RESP
             MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
             IF W-RESP = "S"
+                MOVE "S" TO W-AUD-ANTES
                 MOVE "N" TO CTA-BLOQUEADA(W-I)
                 MOVE ZEROS TO CTA-INTENTOS(W-I)
                 DISPLAY "  *** CUENTA DESBLOQUEADA ***"
+                MOVE "CTA" TO W-AUD-TIPO-REF
+                MOVE CTA-NUM(W-I) TO W-AUD-REF-ID
+                MOVE "DESBLOQUEAR" TO W-AUD-ACCION
+                MOVE "N" TO W-AUD-DESPUES
+                PERFORM REGISTRAR-AUDITORIA
                 ADD 1 TO SES-OPERACIONES
             END-IF
         ELSE
@@ -554,8 +824,14 @@ BLOQUEAR-DESBLOQUEAR.
             ACCEPT W-RESP
             MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
             IF W-RESP = "S"
+                MOVE "N" TO W-AUD-ANTES
                 MOVE "S" TO CTA-BLOQUEADA(W-I)
                 DISPLAY "  *** CUENTA BLOQUEADA ***"
+                MOVE "CTA" TO W-AUD-TIPO-REF
+                MOVE CTA-NUM(W-I) TO W-AUD-REF-ID
+                MOVE "BLOQUEAR" TO W-AUD-ACCION
+                MOVE "S" TO W-AUD-DESPUES
+                PERFORM REGISTRAR-AUDITORIA
                 ADD 1 TO SES-OPERACIONES
             END-IF
         END-IF
@@ -587,9 +863,16 @@ CANCELAR-CUENTA.
                 ACCEPT W-RESP
                 MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
                 IF W-RESP = "S"
+                    MOVE CTA-SALDO(W-I) TO D-SALDO
+                    MOVE D-SALDO TO W-AUD-ANTES
                     MOVE "N"   TO CTA-ACTIVA(W-I)
                     MOVE ZEROS TO CTA-SALDO(W-I)
                     DISPLAY "  *** CUENTA " W-BUSCAR-NRO " CANCELADA ***"
+                    MOVE "CTA" TO W-AUD-TIPO-REF
+                    MOVE CTA-NUM(W-I) TO W-AUD-REF-ID
+                    MOVE "CANCELAR-CUENTA" TO W-AUD-ACCION
+                    MOVE ZEROS TO W-AUD-DESPUES
+                    PERFORM REGISTRAR-AUDITORIA
                     ADD 1 TO SES-OPERACIONES
                 ELSE
                     DISPLAY "  Operacion cancelada."
@@ -689,6 +972,7 @@ OP-RETIRO.
         MOVE W-IDX-A TO W-I
         PERFORM VERIFICAR-OPERABLE
         IF W-ERROR = "N"
+            PERFORM ACTUALIZAR-CONTADOR-DIA
             PERFORM PEDIR-PIN
             IF W-PIN-OK = "S"
                 MOVE CTA-SALDO(W-I) TO D-SALDO
@@ -696,13 +980,17 @@ OP-RETIRO.
                 DISPLAY "  Titular    : " CTA-TITULAR(W-I)
                 DISPLAY "  Saldo      : " D-SALDO " EUR"
                 DISPLAY "  Limite/dia : " D-IMP " EUR"
+                COMPUTE W-PROMEDIO =
+                    CFG-RETIRO-MAX-DIA - CTA-RETIRADO-DIA(W-I)
+                MOVE W-PROMEDIO TO D-IMP
+                DISPLAY "  Disponible hoy: " D-IMP " EUR"
                 DISPLAY "  Importe a retirar (EUR): " WITH NO ADVANCING
                 ACCEPT W-IMPORTE
                 IF W-IMPORTE <= ZEROS
                     DISPLAY "  ERROR: Importe debe ser positivo"
                 ELSE
-                    IF W-IMPORTE > CFG-RETIRO-MAX-DIA
-                        DISPLAY "  ERROR: Supera el limite diario"
+                    IF CTA-RETIRADO-DIA(W-I) + W-IMPORTE > CFG-RETIRO-MAX-DIA
+                        DISPLAY "  ERROR: Supera el limite diario de retiros"
                     ELSE
                         IF W-IMPORTE > CTA-SALDO(W-I)
                             DISPLAY "  ERROR: Saldo insuficiente"
@@ -715,6 +1003,7 @@ OP-RETIRO.
                             END-IF
                             SUBTRACT W-IMPORTE FROM CTA-SALDO(W-I)
                             ADD W-IMPORTE TO CTA-TOT-SAL(W-I)
+                            ADD W-IMPORTE TO CTA-RETIRADO-DIA(W-I)
                             IF CTA-SALDO(W-I) < CTA-SALDO-MIN(W-I)
                                 MOVE CTA-SALDO(W-I)
                                     TO CTA-SALDO-MIN(W-I)
@@ -756,6 +1045,7 @@ OP-TRANSFERENCIA.
         PERFORM VERIFICAR-OPERABLE
     END-IF
     IF W-ERROR = "N"
+        PERFORM ACTUALIZAR-CONTADOR-DIA
         PERFORM PEDIR-PIN
         IF W-PIN-OK = "N"
             MOVE "S" TO W-ERROR
@@ -800,6 +1090,13 @@ OP-TRANSFERENCIA.
             IF W-TEMP > CTA-SALDO(W-I)
                 DISPLAY "  ERROR: Saldo insuficiente (incl. comision)"
             ELSE
+              IF CTA-TRANSF-DIA(W-I) + W-IMPORTE > CFG-TRANSF-MAX-DIA
+                DISPLAY "  ERROR: Supera el limite diario de transferencias"
+                COMPUTE W-PROMEDIO =
+                    CFG-TRANSF-MAX-DIA - CTA-TRANSF-DIA(W-I)
+                MOVE W-PROMEDIO TO D-IMP
+                DISPLAY "  Disponible hoy: " D-IMP " EUR"
+              ELSE
                 MOVE W-COMISION TO D-IMP
                 DISPLAY "  Comision 0.20% : " D-IMP " EUR"
                 DISPLAY "  Concepto [Enter=Transferencia]: "
@@ -813,6 +1110,7 @@ OP-TRANSFERENCIA.
                 ADD W-IMPORTE TO CTA-SALDO(W-IDX-B)
                 ADD W-IMPORTE TO CTA-TOT-ING(W-IDX-B)
                 ADD W-TEMP    TO CTA-TOT-SAL(W-I)
+                ADD W-IMPORTE TO CTA-TRANSF-DIA(W-I)
                 MOVE "TR" TO W-TIPO-MOV
                 PERFORM REG-MOV
                 MOVE CTA-SALDO(W-I) TO D-SALDO
@@ -829,6 +1127,7 @@ OP-TRANSFERENCIA.
                 DISPLAY "  Nuevo saldo dst.: " D-SALDO " EUR"
                 DISPLAY "  Referencia      : " W-REF-STR
                 ADD 1 TO SES-OPERACIONES
+              END-IF
             END-IF
         END-IF
     END-IF
@@ -1057,7 +1356,7 @@ CON-EXTRACTO.
         DISPLAY "  Apertura : " CTA-FECHA-APT(W-I)
         DISPLAY "  Emitido  : " SES-FECHA " " SES-HORA
         DISPLAY LN-SEP2
-        DISPLAY "  FECHA       HORA     TP  IMPORTE          SALDO          REF"
+        DISPLAY "  FECHA       HORA     TP  IMPORTE          SALDO          REF          CAJERO"
         DISPLAY LN-SEP2
         MOVE ZEROS TO W-CNT
         PERFORM VARYING W-J FROM 1 BY 1
@@ -1072,6 +1371,7 @@ CON-EXTRACTO.
                         " " D-IMP-S
                         " " D-SALDO
                         " " MOV-REF(W-J)
+                        " " MOV-USUARIO(W-J)
             END-IF
         END-PERFORM
         DISPLAY LN-SEP2
@@ -1080,9 +1380,55 @@ CON-EXTRACTO.
         DISPLAY "  Total movimientos: " D-CNT
         DISPLAY "  Saldo actual     : " D-SALDO " EUR"
         DISPLAY LN-SEP1
+        DISPLAY "  Exportar a archivo? (S/N): " WITH NO ADVANCING
+        ACCEPT W-RESP
+        MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+        IF W-RESP = "S"
+            PERFORM EXTRACTO-IMPRIMIR
+        END-IF
     END-IF
     .
 
+*> Replica en INFORME.PRT el mismo extracto ya mostrado en pantalla
+*> por CON-EXTRACTO para la cuenta en W-I.
+EXTRACTO-IMPRIMIR.
+    PERFORM ABRIR-IMPRESION
+    STRING "EXTRACTO BANCARIO - " CFG-NOMBRE-BANCO
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    STRING "Cuenta: " CTA-NUM(W-I) "  Titular: " CTA-TITULAR(W-I)
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    STRING "Apertura: " CTA-FECHA-APT(W-I)
+        "  Emitido: " SES-FECHA " " SES-HORA
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE "FECHA       HORA     TP  IMPORTE          SALDO          REF          CAJERO"
+        TO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    PERFORM VARYING W-J FROM 1 BY 1
+        UNTIL W-J > G-NUM-MOVS
+        IF MOV-CTA(W-J) = CTA-NUM(W-I)
+            MOVE MOV-IMPORTE(W-J) TO D-IMP-S
+            MOVE MOV-SALDO-TR(W-J) TO D-SALDO
+            STRING MOV-FECHA(W-J) " " MOV-HORA(W-J)
+                " " MOV-TIPO(W-J) " " D-IMP-S " " D-SALDO
+                " " MOV-REF(W-J) " " MOV-USUARIO(W-J)
+                DELIMITED BY SIZE INTO W-LINEA-PRN
+            PERFORM ESCRIBIR-PRN
+        END-IF
+    END-PERFORM
+    MOVE W-CNT TO D-CNT
+    MOVE CTA-SALDO(W-I) TO D-SALDO
+    STRING "Total movimientos: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    STRING "Saldo actual: " D-SALDO " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    PERFORM CERRAR-IMPRESION
+    .
+
 CON-ULTIMOS.
     DISPLAY " "
     DISPLAY "  Numero de cuenta: " WITH NO ADVANCING
@@ -1274,11 +1620,17 @@ PRE-SIMULAR.
         IF NP-PLAZO < 12 OR NP-PLAZO > 120
             DISPLAY "  ERROR: Plazo entre 12 y 120 meses"
         ELSE
-            MULTIPLY NP-IMPORTE BY CFG-TASA-PRESTAMO
-                GIVING NP-INTERESES
-            ADD NP-IMPORTE NP-INTERESES GIVING NP-TOTAL
-            DIVIDE NP-PLAZO INTO NP-TOTAL
-                GIVING NP-CUOTA
+*> Misma formula de sistema frances que PRE-SOLICITAR, para que la
+*> simulacion prevea la cuota real que se aplicaria al conceder el
+*> prestamo.
+            DIVIDE CFG-TASA-PRESTAMO BY 12 GIVING W-TASA-MENSUAL
+            COMPUTE W-FACTOR =
+                ((1 + W-TASA-MENSUAL) ** NP-PLAZO)
+            COMPUTE NP-CUOTA ROUNDED =
+                NP-IMPORTE * W-TASA-MENSUAL * W-FACTOR
+                / (W-FACTOR - 1)
+            COMPUTE NP-TOTAL ROUNDED = NP-CUOTA * NP-PLAZO
+            COMPUTE NP-INTERESES ROUNDED = NP-TOTAL - NP-IMPORTE
             DISPLAY " "
             DISPLAY LN-SEP2
             DISPLAY "  === RESULTADO DE LA SIMULACION ==="
@@ -1345,10 +1697,17 @@ PRE-SOLICITAR.
         END-IF
     END-IF
     IF W-ERROR = "N"
-        MULTIPLY NP-IMPORTE BY CFG-TASA-PRESTAMO
-            GIVING NP-INTERESES
-        ADD NP-IMPORTE NP-INTERESES GIVING NP-TOTAL
-        DIVIDE NP-PLAZO INTO NP-TOTAL GIVING NP-CUOTA
+*> Cuota mensual por el sistema frances (amortizacion sobre saldo
+*> vivo, interes compuesto mensual), en vez de un simple reparto
+*> lineal del interes total.
+        DIVIDE CFG-TASA-PRESTAMO BY 12 GIVING W-TASA-MENSUAL
+        COMPUTE W-FACTOR =
+            ((1 + W-TASA-MENSUAL) ** NP-PLAZO)
+        COMPUTE NP-CUOTA ROUNDED =
+            NP-IMPORTE * W-TASA-MENSUAL * W-FACTOR
+            / (W-FACTOR - 1)
+        COMPUTE NP-TOTAL ROUNDED = NP-CUOTA * NP-PLAZO
+        COMPUTE NP-INTERESES ROUNDED = NP-TOTAL - NP-IMPORTE
         DISPLAY " "
         DISPLAY LN-SEP2
         DISPLAY "  CONDICIONES DEL PRESTAMO"
@@ -1382,6 +1741,9 @@ PRE-SOLICITAR.
             MOVE CFG-TASA-PRESTAMO  TO PRE-TASA(W-K)
             MOVE "S"                TO PRE-ACTIVO(W-K)
             MOVE SES-FECHA          TO PRE-FECHA(W-K)
+            MOVE SES-FECHA          TO W-FECHA-TMP
+            PERFORM SUMAR-UN-MES
+            MOVE W-FECHA-TMP        TO PRE-PROX-CUOTA(W-K)
             ADD NP-IMPORTE TO CTA-SALDO(W-I)
             ADD NP-IMPORTE TO CTA-TOT-ING(W-I)
             MOVE NP-IMPORTE     TO W-IMPORTE
@@ -1423,6 +1785,10 @@ PRE-VER.
             MOVE PRE-CUOTAS-PDT(W-K) TO D-CNT2
             DISPLAY "  Cuotas rest. : " D-CNT2
             DISPLAY "  Concedido    : " PRE-FECHA(W-K)
+            DISPLAY "  Prox. cuota  : " PRE-PROX-CUOTA(W-K)
+            IF PRE-PROX-CUOTA(W-K) < SES-FECHA
+                DISPLAY "  *** CUOTA VENCIDA - PAGO PENDIENTE ***"
+            END-IF
             DISPLAY LN-SEP2
         END-IF
     END-PERFORM
@@ -1456,26 +1822,46 @@ PRE-PAGAR-CUOTA.
                     DISPLAY "  Saldo pdte.  : " D-IMP " EUR"
                     MOVE PRE-CUOTAS-PDT(W-K) TO D-CNT2
                     DISPLAY "  Cuotas rest. : " D-CNT2
-                    IF PRE-CUOTA(W-K) > CTA-SALDO(W-I)
+*> Interes sobre el saldo vivo del mes; el resto de la cuota
+*> amortiza capital. La ultima cuota liquida el saldo exacto
+*> para no dejar restos de centimos por redondeo acumulado.
+                    DIVIDE CFG-TASA-PRESTAMO BY 12 GIVING W-TASA-MENSUAL
+                    COMPUTE W-INT-CUOTA ROUNDED =
+                        PRE-SALDO-PDT(W-K) * W-TASA-MENSUAL
+                    IF PRE-CUOTAS-PDT(W-K) = 1
+                        COMPUTE W-CUOTA-REAL =
+                            PRE-SALDO-PDT(W-K) + W-INT-CUOTA
+                        MOVE PRE-SALDO-PDT(W-K) TO W-CAP-CUOTA
+                    ELSE
+                        MOVE PRE-CUOTA(W-K) TO W-CUOTA-REAL
+                        COMPUTE W-CAP-CUOTA =
+                            W-CUOTA-REAL - W-INT-CUOTA
+                    END-IF
+                    IF W-CUOTA-REAL > CTA-SALDO(W-I)
                         DISPLAY "  ERROR: Saldo insuficiente"
                     ELSE
+                        MOVE W-CUOTA-REAL TO D-IMP
+                        DISPLAY "  Interes cuota: " W-INT-CUOTA " EUR"
+                        DISPLAY "  Capital cuota: " W-CAP-CUOTA " EUR"
+                        DISPLAY "  Total a pagar: " D-IMP " EUR"
                         DISPLAY "  Confirmar pago? (S/N): "
                                 WITH NO ADVANCING
                         ACCEPT W-RESP
                         MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
                         IF W-RESP = "S"
-                            SUBTRACT PRE-CUOTA(W-K)
+                            SUBTRACT W-CUOTA-REAL
                                 FROM CTA-SALDO(W-I)
-                            SUBTRACT PRE-CUOTA(W-K)
+                            SUBTRACT W-CAP-CUOTA
                                 FROM PRE-SALDO-PDT(W-K)
-                            ADD PRE-CUOTA(W-K) TO CTA-TOT-SAL(W-I)
+                            ADD W-CUOTA-REAL TO CTA-TOT-SAL(W-I)
                             SUBTRACT 1 FROM PRE-CUOTAS-PDT(W-K)
-                            MOVE PRE-CUOTA(W-K) TO W-IMPORTE
+                            MOVE W-CUOTA-REAL TO W-IMPORTE
                             MOVE "Pago cuota prestamo" TO W-DESC
                             MOVE "PQ" TO W-TIPO-MOV
                             PERFORM REG-MOV
                             IF PRE-CUOTAS-PDT(W-K) = ZEROS
                                 MOVE "N" TO PRE-ACTIVO(W-K)
+                                MOVE ZEROS TO PRE-SALDO-PDT(W-K)
                                 DISPLAY "  *** PRESTAMO LIQUIDADO COMPLETAMENTE ***"
                             ELSE
                                 MOVE CTA-SALDO(W-I) TO D-SALDO
@@ -1483,6 +1869,9 @@ PRE-PAGAR-CUOTA.
                                 DISPLAY "  Nuevo saldo  : " D-SALDO " EUR"
                                 MOVE PRE-CUOTAS-PDT(W-K) TO D-CNT2
                                 DISPLAY "  Cuotas rest. : " D-CNT2
+                                MOVE PRE-PROX-CUOTA(W-K) TO W-FECHA-TMP
+                                PERFORM SUMAR-UN-MES
+                                MOVE W-FECHA-TMP TO PRE-PROX-CUOTA(W-K)
                             END-IF
                             ADD 1 TO SES-OPERACIONES
                         END-IF
@@ -1571,6 +1960,7 @@ MENU-TARJETAS.
     DISPLAY "  2. Ver mis tarjetas"
     DISPLAY "  3. Bloquear/Desbloquear tarjeta"
     DISPLAY "  4. Consultar limite disponible"
+    DISPLAY "  5. Realizar compra con tarjeta"
     DISPLAY "  0. Volver"
     DISPLAY LN-SEP2
     DISPLAY "  Opcion: " WITH NO ADVANCING
@@ -1580,6 +1970,7 @@ MENU-TARJETAS.
         WHEN 2 PERFORM TAR-VER
         WHEN 3 PERFORM TAR-BLOQUEAR
         WHEN 4 PERFORM TAR-CONSULTAR-LIMITE
+        WHEN 5 PERFORM TAR-COMPRAR
         WHEN 0 CONTINUE
         WHEN OTHER DISPLAY "  Opcion invalida"
     END-EVALUATE
@@ -1637,7 +2028,8 @@ TAR-SOLICITAR.
             MOVE 0 TO TAR-LIMITE(W-K)
         END-IF
         MOVE ZEROS TO TAR-USADO(W-K)
-        MOVE "4532-1234-5678-0000" TO TAR-NUM(W-K)
+        MOVE "4532-1234-" TO TAR-NUM(W-K)
+        MOVE G-ULT-TAR-SEQ TO TAR-NUM(W-K)(11:6)
         DISPLAY " "
         DISPLAY "  +------------------------------------------+"
         DISPLAY "  |   *** TARJETA EMITIDA CORRECTAMENTE ***  |"
@@ -1723,8 +2115,14 @@ TAR-BLOQUEAR.
                     ACCEPT W-RESP
                     MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
                     IF W-RESP = "S"
+                        MOVE "S" TO W-AUD-ANTES
                         MOVE "N" TO TAR-BLOQUEADA(W-K)
                         DISPLAY "  *** TARJETA DESBLOQUEADA ***"
+                        MOVE "TAR" TO W-AUD-TIPO-REF
+                        MOVE TAR-NUM(W-K) TO W-AUD-REF-ID
+                        MOVE "DESBLOQUEAR" TO W-AUD-ACCION
+                        MOVE "N" TO W-AUD-DESPUES
+                        PERFORM REGISTRAR-AUDITORIA
                         ADD 1 TO SES-OPERACIONES
                     END-IF
                 ELSE
@@ -1733,8 +2131,14 @@ TAR-BLOQUEAR.
                     ACCEPT W-RESP
                     MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
                     IF W-RESP = "S"
+                        MOVE "N" TO W-AUD-ANTES
                         MOVE "S" TO TAR-BLOQUEADA(W-K)
                         DISPLAY "  *** TARJETA BLOQUEADA ***"
+                        MOVE "TAR" TO W-AUD-TIPO-REF
+                        MOVE TAR-NUM(W-K) TO W-AUD-REF-ID
+                        MOVE "BLOQUEAR" TO W-AUD-ACCION
+                        MOVE "S" TO W-AUD-DESPUES
+                        PERFORM REGISTRAR-AUDITORIA
                         ADD 1 TO SES-OPERACIONES
                     END-IF
                 END-IF
@@ -1779,6 +2183,94 @@ TAR-CONSULTAR-LIMITE.
     END-IF
     .
 
+*> Autorizacion de compra: las tarjetas de credito consumen limite
+*> (TAR-USADO contra TAR-LIMITE) sin tocar el saldo de la cuenta hasta
+*> su liquidacion; las de debito cargan directamente contra el saldo,
+*> igual que un reintegro. En ambos casos queda un movimiento "CO"
+*> vinculado a la cuenta de la tarjeta para dejar rastro de la compra.
+TAR-COMPRAR.
+    DISPLAY " "
+    DISPLAY "  === COMPRA CON TARJETA ==="
+    DISPLAY "  Numero de cuenta: " WITH NO ADVANCING
+    ACCEPT W-BUSCAR-NRO
+    PERFORM BUSCAR-CTA
+    IF W-ENCONTRADO = "N"
+        DISPLAY "  ERROR: Cuenta no encontrada"
+    ELSE
+        MOVE W-IDX-A TO W-I
+        PERFORM VERIFICAR-OPERABLE
+        IF W-ERROR = "N"
+            MOVE "N" TO W-ENCONTRADO
+            PERFORM VARYING W-K FROM 1 BY 1
+                UNTIL W-K > G-NUM-TARJETAS OR W-ENCONTRADO = "S"
+                IF TAR-CTA(W-K) = CTA-NUM(W-I)
+                   AND TAR-ACTIVA(W-K) = "S"
+                   AND TAR-BLOQUEADA(W-K) = "N"
+                    MOVE "S" TO W-ENCONTRADO
+                END-IF
+            END-PERFORM
+            IF W-ENCONTRADO = "N"
+                DISPLAY "  No hay tarjetas activas y sin bloquear "
+                        "para esta cuenta."
+            ELSE
+                DISPLAY "  Tarjeta  : " TAR-NUM(W-K)
+                DISPLAY "  Comercio [Enter=Compra con tarjeta]: "
+                        WITH NO ADVANCING
+                ACCEPT W-DESC
+                IF W-DESC = SPACES
+                    MOVE "Compra con tarjeta" TO W-DESC
+                END-IF
+                DISPLAY "  Importe de la compra (EUR): "
+                        WITH NO ADVANCING
+                ACCEPT W-IMPORTE
+                IF W-IMPORTE <= ZEROS
+                    DISPLAY "  ERROR: Importe debe ser positivo"
+                ELSE
+                    IF TAR-TIPO(W-K) = "C"
+                        IF TAR-USADO(W-K) + W-IMPORTE
+                           > TAR-LIMITE(W-K)
+                            DISPLAY "  ERROR: Supera el limite "
+                                    "disponible de la tarjeta"
+                        ELSE
+                            ADD W-IMPORTE TO TAR-USADO(W-K)
+                            MOVE "CO" TO W-TIPO-MOV
+                            PERFORM REG-MOV
+                            MOVE W-IMPORTE TO D-IMP
+                            DISPLAY " "
+                            DISPLAY "  *** COMPRA AUTORIZADA ***"
+                            DISPLAY "  Importe    : " D-IMP " EUR"
+                            DISPLAY "  Referencia : " W-REF-STR
+                            ADD 1 TO SES-OPERACIONES
+                        END-IF
+                    ELSE
+                        IF W-IMPORTE > CTA-SALDO(W-I)
+                            DISPLAY "  ERROR: Saldo insuficiente"
+                        ELSE
+                            SUBTRACT W-IMPORTE FROM CTA-SALDO(W-I)
+                            ADD W-IMPORTE TO CTA-TOT-SAL(W-I)
+                            ADD W-IMPORTE TO TAR-USADO(W-K)
+                            IF CTA-SALDO(W-I) < CTA-SALDO-MIN(W-I)
+                                MOVE CTA-SALDO(W-I)
+                                    TO CTA-SALDO-MIN(W-I)
+                            END-IF
+                            MOVE "CO" TO W-TIPO-MOV
+                            PERFORM REG-MOV
+                            MOVE CTA-SALDO(W-I) TO D-SALDO
+                            MOVE W-IMPORTE TO D-IMP
+                            DISPLAY " "
+                            DISPLAY "  *** COMPRA AUTORIZADA ***"
+                            DISPLAY "  Importe     : -" D-IMP " EUR"
+                            DISPLAY "  Nuevo saldo : " D-SALDO " EUR"
+                            DISPLAY "  Referencia  : " W-REF-STR
+                            ADD 1 TO SES-OPERACIONES
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    .
+
 *> ================================================================
 *> 6. DIVISAS
 *> ================================================================
@@ -1790,6 +2282,7 @@ MENU-DIVISAS.
     DISPLAY "  1. Ver tipos de cambio"
     DISPLAY "  2. Convertir importe"
     DISPLAY "  3. Comprar divisas (cargo en cuenta)"
+    DISPLAY "  4. Actualizar tipo de cambio"
     DISPLAY "  0. Volver"
     DISPLAY LN-SEP2
     DISPLAY "  Opcion: " WITH NO ADVANCING
@@ -1798,6 +2291,7 @@ MENU-DIVISAS.
         WHEN 1 PERFORM DIV-VER-CAMBIOS
         WHEN 2 PERFORM DIV-CONVERTIR
         WHEN 3 PERFORM DIV-COMPRAR
+        WHEN 4 PERFORM DIV-MOD-CAMBIO
         WHEN 0 CONTINUE
         WHEN OTHER DISPLAY "  Opcion invalida"
     END-EVALUATE
@@ -1926,6 +2420,57 @@ DIV-COMPRAR.
     END-IF
     .
 
+*> Actualiza en caliente el tipo de cambio de una divisa (hasta ahora
+*> solo se cargaba una vez al arrancar, en CARGAR-DATOS-DEMO). Queda
+*> registrada en AUDIT.DAT la tasa anterior, la nueva y el cajero que
+*> autorizo el cambio, igual que el resto de operaciones sensibles.
+DIV-MOD-CAMBIO.
+    DISPLAY " "
+    DISPLAY "  === ACTUALIZAR TIPO DE CAMBIO ==="
+    DISPLAY "  Codigos: USD GBP JPY CHF MXN BRL"
+    DISPLAY "  Divisa a modificar: " WITH NO ADVANCING
+    ACCEPT W-DESC
+    MOVE FUNCTION UPPER-CASE(W-DESC) TO W-DESC
+    MOVE "N" TO W-ENCONTRADO
+    PERFORM VARYING W-J FROM 1 BY 1
+        UNTIL W-J > 6
+        IF DIV-CODIGO(W-J) = W-DESC(1:3)
+            MOVE "S" TO W-ENCONTRADO
+            MOVE DIV-CAMBIO(W-J) TO D-IMP
+            DISPLAY "  Cambio actual: 1 EUR = " D-IMP
+                    " " DIV-CODIGO(W-J)
+            DISPLAY "  Nuevo cambio (1 EUR = X " DIV-CODIGO(W-J) "): "
+                    WITH NO ADVANCING
+            ACCEPT W-TASA-NUEVA
+            IF W-TASA-NUEVA <= ZEROS
+                DISPLAY "  ERROR: El tipo de cambio debe ser positivo"
+            ELSE
+                DISPLAY "  Confirmar cambio? (S/N): " WITH NO ADVANCING
+                ACCEPT W-RESP
+                MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+                IF W-RESP = "S"
+                    MOVE DIV-CAMBIO(W-J) TO D-IMP
+                    MOVE D-IMP TO W-AUD-ANTES
+                    MOVE W-TASA-NUEVA TO DIV-CAMBIO(W-J)
+                    MOVE DIV-CAMBIO(W-J) TO D-IMP
+                    MOVE D-IMP TO W-AUD-DESPUES
+                    MOVE "DIV" TO W-AUD-TIPO-REF
+                    MOVE DIV-CODIGO(W-J) TO W-AUD-REF-ID
+                    MOVE "CAMBIO TIPO DIVISA" TO W-AUD-ACCION
+                    PERFORM REGISTRAR-AUDITORIA
+                    DISPLAY "  *** TIPO DE CAMBIO ACTUALIZADO ***"
+                    ADD 1 TO SES-OPERACIONES
+                ELSE
+                    DISPLAY "  Operacion cancelada"
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+    IF W-ENCONTRADO = "N"
+        DISPLAY "  ERROR: Divisa no encontrada"
+    END-IF
+    .
+
 *> ================================================================
 *> 7. BUSCAR CLIENTE
 *> ================================================================
@@ -2041,7 +2586,8 @@ MENU-INFORMES.
     DISPLAY "  2. Ranking de saldos"
     DISPLAY "  3. Estadisticas por tipo de cuenta"
     DISPLAY "  4. Informe de prestamos"
-    DISPLAY "  5. Liquidacion de intereses"
+    DISPLAY "  5. Proxima liquidacion de intereses (vista previa)"
+    DISPLAY "  6. Cierre del dia (batch)"
     DISPLAY "  0. Volver"
     DISPLAY LN-SEP2
     DISPLAY "  Opcion: " WITH NO ADVANCING
@@ -2051,7 +2597,8 @@ MENU-INFORMES.
         WHEN 2 PERFORM INF-RANKING
         WHEN 3 PERFORM INF-ESTADISTICAS
         WHEN 4 PERFORM INF-PRESTAMOS
-        WHEN 5 PERFORM INF-INTERESES
+        WHEN 5 PERFORM INF-PREVIA-INTERESES
+        WHEN 6 PERFORM CIERRE-DIA
         WHEN 0 CONTINUE
         WHEN OTHER DISPLAY "  Opcion invalida"
     END-EVALUATE
@@ -2114,6 +2661,66 @@ INF-EJECUTIVO.
     MOVE SES-OPERACIONES  TO D-CNT
     DISPLAY "  Operaciones en sesion  : " D-CNT
     DISPLAY LN-SEP3
+    DISPLAY "  Exportar a archivo? (S/N): " WITH NO ADVANCING
+    ACCEPT W-RESP
+    MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+    IF W-RESP = "S"
+        PERFORM EJECUTIVO-IMPRIMIR
+    END-IF
+    .
+
+*> Replica en INFORME.PRT las cifras ya mostradas por INF-EJECUTIVO;
+*> reutiliza los acumuladores (W-ACUM, W-ACUM2, W-TEMP2, W-MEDIA, W-CNT)
+*> que INF-EJECUTIVO acaba de calcular.
+EJECUTIVO-IMPRIMIR.
+    PERFORM ABRIR-IMPRESION
+    STRING "INFORME EJECUTIVO - " CFG-NOMBRE-BANCO
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    STRING "Fecha: " SES-FECHA
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE G-NUM-CUENTAS TO D-CNT
+    STRING "Cuentas registradas: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE W-CNT TO D-CNT
+    STRING "Cuentas activas: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE G-NUM-MOVS TO D-CNT
+    STRING "Total movimientos: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE G-NUM-PRESTAMOS TO D-CNT
+    STRING "Prestamos activos: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE G-NUM-TARJETAS TO D-CNT
+    STRING "Tarjetas emitidas: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE W-ACUM TO D-SALDO
+    STRING "SALDO TOTAL BANCO: " D-SALDO " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE W-MEDIA TO D-IMP
+    STRING "Saldo medio por cuenta: " D-IMP " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE W-ACUM2 TO D-IMP
+    STRING "Total ingresos hist.: " D-IMP " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE W-TEMP2 TO D-IMP
+    STRING "Prestamos pendientes: " D-IMP " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE SES-OPERACIONES TO D-CNT
+    STRING "Operaciones en sesion: " D-CNT
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    PERFORM CERRAR-IMPRESION
     .
 
 INF-RANKING.
@@ -2138,6 +2745,138 @@ INF-RANKING.
         END-IF
     END-PERFORM
     DISPLAY LN-SEP2
+    DISPLAY "  Exportar a archivo? (S/N): " WITH NO ADVANCING
+    ACCEPT W-RESP
+    MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+    IF W-RESP = "S"
+        PERFORM RANKING-IMPRIMIR
+    END-IF
+    .
+
+*> Replica en INFORME.PRT el mismo ranking ya mostrado en pantalla.
+RANKING-IMPRIMIR.
+    PERFORM ABRIR-IMPRESION
+    STRING "RANKING DE CUENTAS POR SALDO - " CFG-NOMBRE-BANCO
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE "POS  CUENTA    TITULAR                    T  SALDO EUR"
+        TO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE ZEROS TO W-CNT
+    PERFORM VARYING W-I FROM 1 BY 1
+        UNTIL W-I > G-NUM-CUENTAS
+        IF CTA-ACTIVA(W-I) = "S"
+            ADD 1 TO W-CNT
+            MOVE W-CNT TO D-CNT2
+            MOVE CTA-SALDO(W-I) TO D-SALDO
+            STRING D-CNT2 " " CTA-NUM(W-I)
+                " " CTA-TITULAR(W-I)(1:24)
+                " " CTA-TIPO(W-I) " " D-SALDO
+                DELIMITED BY SIZE INTO W-LINEA-PRN
+            PERFORM ESCRIBIR-PRN
+        END-IF
+    END-PERFORM
+    PERFORM CERRAR-IMPRESION
+    .
+
+ESTADISTICAS-IMPRIMIR.
+    PERFORM ABRIR-IMPRESION
+    STRING "ESTADISTICAS POR TIPO DE CUENTA - " CFG-NOMBRE-BANCO
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE "A" TO NC-TIPO
+    PERFORM STATS-TIPO-IMPRIMIR
+    MOVE "C" TO NC-TIPO
+    PERFORM STATS-TIPO-IMPRIMIR
+    MOVE "P" TO NC-TIPO
+    PERFORM STATS-TIPO-IMPRIMIR
+    MOVE "J" TO NC-TIPO
+    PERFORM STATS-TIPO-IMPRIMIR
+    MOVE "E" TO NC-TIPO
+    PERFORM STATS-TIPO-IMPRIMIR
+    PERFORM CERRAR-IMPRESION
+    .
+
+STATS-TIPO-IMPRIMIR.
+    MOVE ZEROS TO W-CNT
+    MOVE ZEROS TO W-ACUM
+    PERFORM VARYING W-I FROM 1 BY 1
+        UNTIL W-I > G-NUM-CUENTAS
+        IF CTA-TIPO(W-I) = NC-TIPO AND CTA-ACTIVA(W-I) = "S"
+            ADD 1 TO W-CNT
+            ADD CTA-SALDO(W-I) TO W-ACUM
+        END-IF
+    END-PERFORM
+    MOVE W-CNT TO D-CNT
+    MOVE W-ACUM TO D-IMP
+    STRING "Tipo " NC-TIPO "  Cuentas: " D-CNT
+        "  Saldo total: " D-IMP " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    .
+
+PRESTAMOS-IMPRIMIR.
+    PERFORM ABRIR-IMPRESION
+    STRING "INFORME DE PRESTAMOS - " CFG-NOMBRE-BANCO
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    MOVE ZEROS TO W-ACUM
+    PERFORM VARYING W-K FROM 1 BY 1
+        UNTIL W-K > G-NUM-PRESTAMOS
+        IF PRE-ACTIVO(W-K) = "S"
+            ADD PRE-SALDO-PDT(W-K) TO W-ACUM
+            MOVE PRE-CAPITAL(W-K)   TO D-IMP
+            MOVE PRE-SALDO-PDT(W-K) TO D-SALDO
+            STRING "ID: " PRE-ID(W-K) "  Cta: " PRE-CTA(W-K)
+                "  Titular: " PRE-TITULAR(W-K)
+                DELIMITED BY SIZE INTO W-LINEA-PRN
+            PERFORM ESCRIBIR-PRN
+            STRING "  Capital: " D-IMP " EUR  Pdte: " D-SALDO
+                " EUR  Prox: " PRE-PROX-CUOTA(W-K)
+                DELIMITED BY SIZE INTO W-LINEA-PRN
+            PERFORM ESCRIBIR-PRN
+        END-IF
+    END-PERFORM
+    MOVE W-ACUM TO D-IMP
+    STRING "TOTAL PENDIENTE: " D-IMP " EUR"
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    PERFORM CERRAR-IMPRESION
+    .
+
+PREVIA-IMPRIMIR.
+    PERFORM ABRIR-IMPRESION
+    STRING "PREVIA DE LIQUIDACION DE INTERESES - " CFG-NOMBRE-BANCO
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    PERFORM VARYING W-I FROM 1 BY 1
+        UNTIL W-I > G-NUM-CUENTAS
+        IF CTA-ACTIVA(W-I) = "S"
+            MOVE W-I TO W-K
+            PERFORM CALC-TASA-CTA
+            IF CTA-DIAS-ACUM(W-I) > ZEROS
+                DIVIDE CTA-DIAS-ACUM(W-I) INTO CTA-ACUM-SALDO(W-I)
+                    GIVING W-PROMEDIO
+                MULTIPLY W-PROMEDIO BY W-TASA-CTA GIVING W-INTERES
+                MULTIPLY W-INTERES BY CTA-DIAS-ACUM(W-I)
+                    GIVING W-INTERES
+                DIVIDE 365 INTO W-INTERES
+                MOVE W-INTERES TO D-IMP
+                MOVE CTA-DIAS-ACUM(W-I) TO D-CNT2
+                STRING CTA-NUM(W-I) " " CTA-TITULAR(W-I)(1:24)
+                    " " CTA-TIPO(W-I) " " D-CNT2 " dias  +" D-IMP
+                    " EUR"
+                    DELIMITED BY SIZE INTO W-LINEA-PRN
+            ELSE
+                STRING CTA-NUM(W-I) " " CTA-TITULAR(W-I)(1:24)
+                    " " CTA-TIPO(W-I) "   0 dias  (sin cierres de "
+                    "dia todavia)"
+                    DELIMITED BY SIZE INTO W-LINEA-PRN
+            END-IF
+            PERFORM ESCRIBIR-PRN
+        END-IF
+    END-PERFORM
+    PERFORM CERRAR-IMPRESION
     .
 
 INF-ESTADISTICAS.
@@ -2156,6 +2895,12 @@ INF-ESTADISTICAS.
     MOVE "E" TO NC-TIPO
     PERFORM MOSTRAR-STATS-TIPO
     DISPLAY LN-SEP1
+    DISPLAY "  Exportar a archivo? (S/N): " WITH NO ADVANCING
+    ACCEPT W-RESP
+    MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+    IF W-RESP = "S"
+        PERFORM ESTADISTICAS-IMPRIMIR
+    END-IF
     .
 
 MOSTRAR-STATS-TIPO.
@@ -2212,7 +2957,12 @@ INF-PRESTAMOS.
             DISPLAY "  Cuota  : " D-IMP " EUR/mes"
             MOVE PRE-CUOTAS-PDT(W-K) TO D-CNT2
             DISPLAY "  Cuotas : " D-CNT2 " restantes"
-            DISPLAY "  Estado : ACTIVO"
+            DISPLAY "  Prox.  : " PRE-PROX-CUOTA(W-K)
+            IF PRE-PROX-CUOTA(W-K) < SES-FECHA
+                DISPLAY "  Estado : ACTIVO - CUOTA VENCIDA"
+            ELSE
+                DISPLAY "  Estado : ACTIVO"
+            END-IF
             DISPLAY LN-SEP2
         END-IF
     END-PERFORM
@@ -2222,42 +2972,104 @@ INF-PRESTAMOS.
         MOVE W-ACUM TO D-IMP
         DISPLAY "  TOTAL PENDIENTE: " D-IMP " EUR"
     END-IF
+    DISPLAY "  Exportar a archivo? (S/N): " WITH NO ADVANCING
+    ACCEPT W-RESP
+    MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+    IF W-RESP = "S"
+        PERFORM PRESTAMOS-IMPRIMIR
+    END-IF
     .
 
-INF-INTERESES.
+*> Vista previa: intereses devengados hasta hoy sobre el saldo medio
+*> diario acumulado desde la ultima liquidacion. No abona nada; el
+*> abono real solo lo hace LIQUIDAR-INTERESES-MES en el cierre de mes.
+INF-PREVIA-INTERESES.
     DISPLAY " "
-    DISPLAY "  === LIQUIDACION DE INTERESES ANUALES ==="
-    DISPLAY "  Tasas: A=3.50%  C=1.50%  P=8.00%  J=4.00%  E=1.00%"
-    DISPLAY "  Confirmar abono a todas las cuentas? (S/N): "
-            WITH NO ADVANCING
+    DISPLAY LN-SEP2
+    DISPLAY "  PREVIA DE LIQUIDACION DE INTERESES (saldo medio diario)"
+    DISPLAY LN-SEP2
+    DISPLAY "  CUENTA    TITULAR                   T  DIAS  INTERES EST."
+    DISPLAY LN-SEP2
+    PERFORM VARYING W-I FROM 1 BY 1
+        UNTIL W-I > G-NUM-CUENTAS
+        IF CTA-ACTIVA(W-I) = "S"
+            MOVE W-I TO W-K
+            PERFORM CALC-TASA-CTA
+            IF CTA-DIAS-ACUM(W-I) > ZEROS
+                DIVIDE CTA-DIAS-ACUM(W-I) INTO CTA-ACUM-SALDO(W-I)
+                    GIVING W-PROMEDIO
+                MULTIPLY W-PROMEDIO BY W-TASA-CTA GIVING W-INTERES
+                MULTIPLY W-INTERES BY CTA-DIAS-ACUM(W-I)
+                    GIVING W-INTERES
+                DIVIDE 365 INTO W-INTERES
+                MOVE W-INTERES TO D-IMP
+                MOVE CTA-DIAS-ACUM(W-I) TO D-CNT2
+                DISPLAY "  " CTA-NUM(W-I)
+                        "  " CTA-TITULAR(W-I)(1:24)
+                        "  " CTA-TIPO(W-I)
+                        "  " D-CNT2
+                        "  +" D-IMP " EUR"
+            ELSE
+                DISPLAY "  " CTA-NUM(W-I)
+                        "  " CTA-TITULAR(W-I)(1:24)
+                        "  " CTA-TIPO(W-I)
+                        "   0  (sin cierres de dia todavia)"
+            END-IF
+        END-IF
+    END-PERFORM
+    DISPLAY LN-SEP2
+    DISPLAY "  El abono se realiza automaticamente en el cierre de mes."
+    DISPLAY "  Exportar a archivo? (S/N): " WITH NO ADVANCING
     ACCEPT W-RESP
     MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
     IF W-RESP = "S"
-        DISPLAY " "
-        DISPLAY LN-SEP2
-        DISPLAY "  CUENTA    TITULAR                      T  INTERES"
-        DISPLAY LN-SEP2
-        MOVE ZEROS TO W-ACUM
-        PERFORM VARYING W-I FROM 1 BY 1
-            UNTIL W-I > G-NUM-CUENTAS
-            IF CTA-ACTIVA(W-I) = "S"
-                EVALUATE CTA-TIPO(W-I)
-                    WHEN "A"
-                        MULTIPLY CTA-SALDO(W-I) BY CFG-TASA-AHORRO
-                            GIVING W-INTERES
-                    WHEN "C"
-                        MULTIPLY CTA-SALDO(W-I) BY CFG-TASA-CORRIENTE
-                            GIVING W-INTERES
-                    WHEN "P"
-                        MULTIPLY CTA-SALDO(W-I) BY CFG-TASA-PLAZO
-                            GIVING W-INTERES
-                    WHEN "J"
-                        MULTIPLY CTA-SALDO(W-I) BY CFG-TASA-JUVENIL
-                            GIVING W-INTERES
-                    WHEN "E"
-                        MULTIPLY CTA-SALDO(W-I) BY CFG-TASA-EMPRESA
-                            GIVING W-INTERES
-                END-EVALUATE
+        PERFORM PREVIA-IMPRIMIR
+    END-IF
+    .
+
+CALC-TASA-CTA.
+    EVALUATE CTA-TIPO(W-K)
+        WHEN "A" MOVE CFG-TASA-AHORRO    TO W-TASA-CTA
+        WHEN "C" MOVE CFG-TASA-CORRIENTE TO W-TASA-CTA
+        WHEN "P" MOVE CFG-TASA-PLAZO     TO W-TASA-CTA
+        WHEN "J" MOVE CFG-TASA-JUVENIL   TO W-TASA-CTA
+        WHEN "E" MOVE CFG-TASA-EMPRESA   TO W-TASA-CTA
+        WHEN OTHER MOVE ZEROS TO W-TASA-CTA
+    END-EVALUATE
+    .
+
+*> Acumula el saldo de cierre del dia de cada cuenta activa, para que
+*> la liquidacion de fin de mes pueda calcular el saldo medio diario.
+ACUMULAR-SALDOS-DIA.
+    PERFORM VARYING W-I FROM 1 BY 1
+        UNTIL W-I > G-NUM-CUENTAS
+        IF CTA-ACTIVA(W-I) = "S"
+            ADD CTA-SALDO(W-I) TO CTA-ACUM-SALDO(W-I)
+            ADD 1 TO CTA-DIAS-ACUM(W-I)
+        END-IF
+    END-PERFORM
+    .
+
+*> Liquidacion de intereses de fin de mes: prorratea CFG-TASA-* sobre
+*> el saldo medio diario acumulado desde CTA-ULT-LIQ y lo abona de
+*> una sola vez, como una partida mas del cierre de dia/mes.
+LIQUIDAR-INTERESES-MES.
+    DISPLAY " "
+    DISPLAY LN-SEP2
+    DISPLAY "  LIQUIDACION DE INTERESES DE FIN DE MES - " SES-FECHA
+    DISPLAY LN-SEP2
+    MOVE ZEROS TO W-ACUM
+    PERFORM VARYING W-I FROM 1 BY 1
+        UNTIL W-I > G-NUM-CUENTAS
+        IF CTA-ACTIVA(W-I) = "S" AND CTA-DIAS-ACUM(W-I) > ZEROS
+            MOVE W-I TO W-K
+            PERFORM CALC-TASA-CTA
+            DIVIDE CTA-DIAS-ACUM(W-I) INTO CTA-ACUM-SALDO(W-I)
+                GIVING W-PROMEDIO
+            MULTIPLY W-PROMEDIO BY W-TASA-CTA GIVING W-INTERES
+            MULTIPLY W-INTERES BY CTA-DIAS-ACUM(W-I) GIVING W-INTERES
+            DIVIDE 365 INTO W-INTERES
+            IF W-INTERES > ZEROS
                 ADD W-INTERES TO CTA-SALDO(W-I)
                 ADD W-INTERES TO CTA-TOT-ING(W-I)
                 ADD W-INTERES TO W-ACUM
@@ -2267,18 +3079,71 @@ INF-INTERESES.
                         "  " CTA-TIPO(W-I)
                         "  +" D-IMP " EUR"
                 MOVE W-INTERES TO W-IMPORTE
-                MOVE "Abono intereses anuales" TO W-DESC
+                MOVE "Abono intereses fin de mes" TO W-DESC
                 MOVE "IN" TO W-TIPO-MOV
                 PERFORM REG-MOV
             END-IF
-        END-PERFORM
-        DISPLAY LN-SEP2
-        MOVE W-ACUM TO D-IMP
-        DISPLAY "  TOTAL INTERESES ABONADOS: " D-IMP " EUR"
-        DISPLAY "  *** LIQUIDACION COMPLETADA ***"
-        ADD 1 TO SES-OPERACIONES
+            MOVE ZEROS TO CTA-ACUM-SALDO(W-I)
+            MOVE ZEROS TO CTA-DIAS-ACUM(W-I)
+            MOVE SES-FECHA TO CTA-ULT-LIQ(W-I)
+        END-IF
+    END-PERFORM
+    DISPLAY LN-SEP2
+    MOVE W-ACUM TO D-IMP
+    DISPLAY "  TOTAL INTERESES ABONADOS: " D-IMP " EUR"
+    .
+
+*> Cuotas de prestamo cuya proxima fecha de pago ya quedo atras de la
+*> nueva fecha de sesion tras el cierre de dia.
+VERIFICAR-CUOTAS-VENCIDAS.
+    MOVE ZEROS TO W-CNT
+    PERFORM VARYING W-K FROM 1 BY 1
+        UNTIL W-K > G-NUM-PRESTAMOS
+        IF PRE-ACTIVO(W-K) = "S"
+           AND PRE-PROX-CUOTA(W-K) < SES-FECHA
+            ADD 1 TO W-CNT
+            DISPLAY "  *** CUOTA VENCIDA: Prestamo " PRE-ID(W-K)
+                    " (cuenta " PRE-CTA(W-K) ") vencio el "
+                    PRE-PROX-CUOTA(W-K) " ***"
+        END-IF
+    END-PERFORM
+    IF W-CNT = ZEROS
+        DISPLAY "  Sin cuotas de prestamo vencidas."
+    END-IF
+    .
+
+*> Cierre de dia: acumula los saldos para la liquidacion de intereses,
+*> liquida intereses si la nueva fecha entra en un mes distinto,
+*> avanza SES-FECHA al siguiente dia habil y revisa cuotas de
+*> prestamo vencidas contra la fecha ya avanzada. Solo puede cerrarse
+*> una vez por fecha de sesion (SES-ULT-CIERRE evita un doble cierre
+*> del mismo dia).
+CIERRE-DIA.
+    IF SES-FECHA = SES-ULT-CIERRE
+        DISPLAY " "
+        DISPLAY "  ERROR: El dia " SES-FECHA " ya ha sido cerrado."
     ELSE
-        DISPLAY "  Liquidacion cancelada."
+        DISPLAY " "
+        DISPLAY "  === CIERRE DEL DIA " SES-FECHA " ==="
+        DISPLAY "  Confirmar cierre del dia? (S/N): " WITH NO ADVANCING
+        ACCEPT W-RESP
+        MOVE FUNCTION UPPER-CASE(W-RESP) TO W-RESP
+        IF W-RESP = "S"
+            PERFORM ACUMULAR-SALDOS-DIA
+            DISPLAY "  Saldos acumulados para liquidacion de intereses."
+            MOVE SES-FECHA TO SES-ULT-CIERRE
+            MOVE SES-FECHA TO W-FECHA-TMP
+            PERFORM SUMAR-UN-DIA
+            MOVE W-FECHA-TMP TO SES-FECHA
+            DISPLAY "  Nueva fecha de sesion: " SES-FECHA
+            IF SES-FECHA(9:2) = "01"
+                PERFORM LIQUIDAR-INTERESES-MES
+            END-IF
+            PERFORM VERIFICAR-CUOTAS-VENCIDAS
+            ADD 1 TO SES-OPERACIONES
+        ELSE
+            DISPLAY "  Operacion cancelada"
+        END-IF
     END-IF
     .
 
@@ -2328,12 +3193,31 @@ VERIFICAR-OPERABLE.
     END-IF
     .
 
+*> Pone a cero los acumulados diarios de retiro/transferencia de la
+*> cuenta indicada en W-I cuando la fecha de negocio ha cambiado desde
+*> la ultima operacion. Debe invocarse antes de comprobar cualquier
+*> limite diario.
+ACTUALIZAR-CONTADOR-DIA.
+    IF CTA-FECHA-CONTAD(W-I) NOT = SES-FECHA
+        MOVE SES-FECHA TO CTA-FECHA-CONTAD(W-I)
+        MOVE ZEROS     TO CTA-RETIRADO-DIA(W-I)
+        MOVE ZEROS     TO CTA-TRANSF-DIA(W-I)
+    END-IF
+    .
+
 REG-MOV.
+*> Cuando la tabla en memoria alcanza CFG-MAX-MOVS (el maximo fisico
+*> de TBL-MOVIMIENTOS) se archiva el movimiento liquidado mas antiguo
+*> a MOVHIST.DAT y se compacta la tabla, en vez de descartar en
+*> silencio el movimiento nuevo sin dejar rastro ni referencia.
+    IF G-NUM-MOVS >= CFG-MAX-MOVS
+        PERFORM ARCHIVAR-MOV-ANTIGUO
+    END-IF
     IF G-NUM-MOVS < CFG-MAX-MOVS
         ADD 1 TO G-NUM-MOVS
         ADD 1 TO G-REF-SEQ
         ADD 1 TO CTA-NUM-MOVS(W-I)
-        MOVE G-NUM-MOVS         TO MOV-ID(G-NUM-MOVS)
+        MOVE G-REF-SEQ          TO MOV-ID(G-NUM-MOVS)
         MOVE CTA-NUM(W-I)       TO MOV-CTA(G-NUM-MOVS)
         MOVE W-TIPO-MOV         TO MOV-TIPO(G-NUM-MOVS)
         MOVE W-IMPORTE          TO MOV-IMPORTE(G-NUM-MOVS)
@@ -2345,49 +3229,504 @@ REG-MOV.
         MOVE "REF" TO W-REF-STR(1:3)
         MOVE G-REF-SEQ TO MOV-REF(G-NUM-MOVS)
         MOVE MOV-REF(G-NUM-MOVS) TO W-REF-STR
+        MOVE SES-USUARIO        TO MOV-USUARIO(G-NUM-MOVS)
+    ELSE
+        MOVE SPACES TO W-REF-STR
+        DISPLAY "  ERROR: Archivo de movimientos lleno, no se pudo "
+                "registrar el movimiento"
+    END-IF
+    .
+
+ARCHIVAR-MOV-ANTIGUO.
+    MOVE "00" TO FS-MOV-HIST
+    OPEN EXTEND ARCH-MOV-HIST
+    IF FS-MOV-HIST = "35"
+        OPEN OUTPUT ARCH-MOV-HIST
+    END-IF
+    MOVE MOV-ID(1)       TO FD-HIST-ID
+    MOVE MOV-CTA(1)      TO FD-HIST-CTA
+    MOVE MOV-TIPO(1)     TO FD-HIST-TIPO
+    MOVE MOV-IMPORTE(1)  TO FD-HIST-IMPORTE
+    MOVE MOV-SALDO-TR(1) TO FD-HIST-SALDO-TR
+    MOVE MOV-DESC(1)     TO FD-HIST-DESC
+    MOVE MOV-FECHA(1)    TO FD-HIST-FECHA
+    MOVE MOV-HORA(1)     TO FD-HIST-HORA
+    MOVE MOV-REF(1)      TO FD-HIST-REF
+    MOVE MOV-ESTADO(1)   TO FD-HIST-ESTADO
+    MOVE MOV-USUARIO(1)  TO FD-HIST-USUARIO
+    WRITE FD-HIST-REC
+    CLOSE ARCH-MOV-HIST
+    PERFORM VARYING W-J FROM 1 BY 1
+        UNTIL W-J > G-NUM-MOVS - 1
+        MOVE MOV(W-J + 1) TO MOV(W-J)
+    END-PERFORM
+    SUBTRACT 1 FROM G-NUM-MOVS
+    .
+
+*> Traza por cajero para operaciones que hoy no dejan ningun rastro
+*> en TBL-MOVIMIENTOS (cambios de PIN, bloqueos, bajas de cuenta o
+*> tarjeta, cambios de contacto). El llamador rellena W-AUD-* antes
+*> de invocar esta rutina. AUDIT.DAT es un log de solo escritura,
+*> nunca se regrava ni se recorta entre sesiones.
+REGISTRAR-AUDITORIA.
+    MOVE "00" TO FS-AUDITORIA
+    OPEN EXTEND ARCH-AUDITORIA
+    IF FS-AUDITORIA = "35"
+        OPEN OUTPUT ARCH-AUDITORIA
+    END-IF
+    MOVE SES-FECHA     TO FD-AUD-FECHA
+    MOVE SES-HORA      TO FD-AUD-HORA
+    MOVE SES-USUARIO   TO FD-AUD-USUARIO
+    MOVE W-AUD-TIPO-REF TO FD-AUD-TIPO-REF
+    MOVE W-AUD-REF-ID  TO FD-AUD-REF-ID
+    MOVE W-AUD-ACCION  TO FD-AUD-ACCION
+    MOVE W-AUD-ANTES   TO FD-AUD-ANTES
+    MOVE W-AUD-DESPUES TO FD-AUD-DESPUES
+    WRITE FD-AUD-REC
+    CLOSE ARCH-AUDITORIA
+    .
+
+*> Abre INFORME.PRT para un nuevo volcado de pantalla a disco. Cada
+*> exportacion reemplaza el contenido anterior (OPEN OUTPUT), ya que
+*> el fichero representa "el ultimo informe impreso", no un historico.
+ABRIR-IMPRESION.
+    MOVE "00" TO FS-IMPRESION
+    OPEN OUTPUT ARCH-IMPRESION
+    MOVE SPACES TO W-LINEA-PRN
+    STRING "INFORME GENERADO " SES-FECHA " " SES-HORA
+        DELIMITED BY SIZE INTO W-LINEA-PRN
+    PERFORM ESCRIBIR-PRN
+    .
+
+ESCRIBIR-PRN.
+    MOVE W-LINEA-PRN TO FD-LINEA-PRN
+    WRITE FD-LINEA-PRN
+    MOVE SPACES TO W-LINEA-PRN
+    .
+
+CERRAR-IMPRESION.
+    CLOSE ARCH-IMPRESION
+    DISPLAY "  Informe exportado a " W-NOMBRE-PRN
+    .
+
+SUMAR-UN-MES.
+*> Avanza W-FECHA-TMP (AAAA-MM-DD) exactamente un mes, ajustando
+*> el dia si el mes destino tiene menos dias (28/29/30 Feb, etc.)
+    MOVE W-FECHA-TMP(1:4) TO W-FECHA-ANIO
+    MOVE W-FECHA-TMP(6:2) TO W-FECHA-MES
+    MOVE W-FECHA-TMP(9:2) TO W-FECHA-DIA
+    IF W-FECHA-MES = 12
+        MOVE 1 TO W-FECHA-MES
+        ADD 1 TO W-FECHA-ANIO
+    ELSE
+        ADD 1 TO W-FECHA-MES
+    END-IF
+    MOVE "N" TO W-BISIESTO
+    IF FUNCTION MOD(W-FECHA-ANIO, 400) = 0
+        MOVE "S" TO W-BISIESTO
+    ELSE
+        IF FUNCTION MOD(W-FECHA-ANIO, 4) = 0
+           AND FUNCTION MOD(W-FECHA-ANIO, 100) NOT = 0
+            MOVE "S" TO W-BISIESTO
+        END-IF
+    END-IF
+    MOVE W-DIAS-MES(W-FECHA-MES) TO W-FECHA-MAX-DIA
+    IF W-FECHA-MES = 2 AND W-BISIESTO = "S"
+        MOVE 29 TO W-FECHA-MAX-DIA
+    END-IF
+    IF W-FECHA-DIA > W-FECHA-MAX-DIA
+        MOVE W-FECHA-MAX-DIA TO W-FECHA-DIA
+    END-IF
+    MOVE SPACES TO W-FECHA-TMP
+    STRING W-FECHA-ANIO DELIMITED BY SIZE
+           "-"          DELIMITED BY SIZE
+           W-FECHA-MES   DELIMITED BY SIZE
+           "-"          DELIMITED BY SIZE
+           W-FECHA-DIA   DELIMITED BY SIZE
+           INTO W-FECHA-TMP
+    END-STRING
+    .
+
+*> Avanza W-FECHA-TMP (AAAA-MM-DD) exactamente un dia, pasando de mes
+*> y/o de anio cuando corresponde (usa la misma tabla de dias por mes
+*> y el mismo calculo de bisiesto que SUMAR-UN-MES).
+SUMAR-UN-DIA.
+    MOVE W-FECHA-TMP(1:4) TO W-FECHA-ANIO
+    MOVE W-FECHA-TMP(6:2) TO W-FECHA-MES
+    MOVE W-FECHA-TMP(9:2) TO W-FECHA-DIA
+    MOVE "N" TO W-BISIESTO
+    IF FUNCTION MOD(W-FECHA-ANIO, 400) = 0
+        MOVE "S" TO W-BISIESTO
+    ELSE
+        IF FUNCTION MOD(W-FECHA-ANIO, 4) = 0
+           AND FUNCTION MOD(W-FECHA-ANIO, 100) NOT = 0
+            MOVE "S" TO W-BISIESTO
+        END-IF
+    END-IF
+    MOVE W-DIAS-MES(W-FECHA-MES) TO W-FECHA-MAX-DIA
+    IF W-FECHA-MES = 2 AND W-BISIESTO = "S"
+        MOVE 29 TO W-FECHA-MAX-DIA
+    END-IF
+    IF W-FECHA-DIA >= W-FECHA-MAX-DIA
+        MOVE 1 TO W-FECHA-DIA
+        IF W-FECHA-MES = 12
+            MOVE 1 TO W-FECHA-MES
+            ADD 1 TO W-FECHA-ANIO
+        ELSE
+            ADD 1 TO W-FECHA-MES
+        END-IF
+    ELSE
+        ADD 1 TO W-FECHA-DIA
     END-IF
+    MOVE SPACES TO W-FECHA-TMP
+    STRING W-FECHA-ANIO DELIMITED BY SIZE
+           "-"          DELIMITED BY SIZE
+           W-FECHA-MES   DELIMITED BY SIZE
+           "-"          DELIMITED BY SIZE
+           W-FECHA-DIA   DELIMITED BY SIZE
+           INTO W-FECHA-TMP
+    END-STRING
     .
 
 *> ================================================================
-*> CARGA DE DATOS DEMO
+*> PERSISTENCIA DE DATOS ENTRE SESIONES
 *> ================================================================
-CARGAR-DATOS-DEMO.
-    INITIALIZE TBL-CUENTAS
-    INITIALIZE TBL-MOVIMIENTOS
-    INITIALIZE TBL-PRESTAMOS
-    INITIALIZE TBL-TARJETAS
-    INITIALIZE TBL-DIVISAS
+CARGAR-DATOS.
+    OPEN I-O ARCH-CUENTAS
+    IF FS-CUENTAS = "35"
+        MOVE "N" TO W-DATOS-PREVIOS
+        CLOSE ARCH-CUENTAS
+        OPEN OUTPUT ARCH-CUENTAS
+        CLOSE ARCH-CUENTAS
+    ELSE
+        MOVE "S" TO W-DATOS-PREVIOS
+        PERFORM LEER-CUENTAS
+        CLOSE ARCH-CUENTAS
+    END-IF
 
-    *> Tipos de cambio
-    MOVE "USD" TO DIV-CODIGO(1)
-    MOVE "Dolar Estadounidense" TO DIV-NOMBRE(1)
-    MOVE 1.0870 TO DIV-CAMBIO(1)
-    MOVE "$" TO DIV-SIMBOLO(1)
+    IF W-DATOS-PREVIOS = "N"
+        PERFORM CARGAR-DATOS-DEMO
+    ELSE
+        PERFORM LEER-MOVIMIENTOS
+        PERFORM LEER-PRESTAMOS
+        PERFORM LEER-TARJETAS
+    END-IF
 
-    MOVE "GBP" TO DIV-CODIGO(2)
-    MOVE "Libra Esterlina    " TO DIV-NOMBRE(2)
-    MOVE 0.8520 TO DIV-CAMBIO(2)
-    MOVE "PS" TO DIV-SIMBOLO(2)
+    PERFORM LEER-DIVISAS
+    PERFORM LEER-CONTROL
+    .
 
-    MOVE "JPY" TO DIV-CODIGO(3)
-    MOVE "Yen Japones        " TO DIV-NOMBRE(3)
-    MOVE 161.50 TO DIV-CAMBIO(3)
-    MOVE "JP" TO DIV-SIMBOLO(3)
+LEER-CUENTAS.
+    MOVE ZEROS TO G-NUM-CUENTAS
+    MOVE ZEROS TO G-ULT-CTA
+    MOVE "START" TO W-DESC
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 20
+        READ ARCH-CUENTAS NEXT RECORD
+            AT END
+                MOVE "FIN" TO W-DESC
+        END-READ
+        IF W-DESC = "FIN"
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO G-NUM-CUENTAS
+        MOVE FD-CTA-NUM       TO CTA-NUM(G-NUM-CUENTAS)
+        MOVE FD-CTA-TITULAR   TO CTA-TITULAR(G-NUM-CUENTAS)
+        MOVE FD-CTA-DNI       TO CTA-DNI(G-NUM-CUENTAS)
+        MOVE FD-CTA-TEL       TO CTA-TEL(G-NUM-CUENTAS)
+        MOVE FD-CTA-EMAIL     TO CTA-EMAIL(G-NUM-CUENTAS)
+        MOVE FD-CTA-TIPO      TO CTA-TIPO(G-NUM-CUENTAS)
+        MOVE FD-CTA-SALDO     TO CTA-SALDO(G-NUM-CUENTAS)
+        MOVE FD-CTA-SALDO-MAX TO CTA-SALDO-MAX(G-NUM-CUENTAS)
+        MOVE FD-CTA-SALDO-MIN TO CTA-SALDO-MIN(G-NUM-CUENTAS)
+        MOVE FD-CTA-TOT-ING   TO CTA-TOT-ING(G-NUM-CUENTAS)
+        MOVE FD-CTA-TOT-SAL   TO CTA-TOT-SAL(G-NUM-CUENTAS)
+        MOVE FD-CTA-PIN       TO CTA-PIN(G-NUM-CUENTAS)
+        MOVE FD-CTA-ACTIVA    TO CTA-ACTIVA(G-NUM-CUENTAS)
+        MOVE FD-CTA-BLOQUEADA TO CTA-BLOQUEADA(G-NUM-CUENTAS)
+        MOVE FD-CTA-FECHA-APT TO CTA-FECHA-APT(G-NUM-CUENTAS)
+        MOVE FD-CTA-INTENTOS  TO CTA-INTENTOS(G-NUM-CUENTAS)
+        MOVE FD-CTA-NUM-MOVS  TO CTA-NUM-MOVS(G-NUM-CUENTAS)
+        MOVE FD-CTA-ULT-LIQ    TO CTA-ULT-LIQ(G-NUM-CUENTAS)
+        MOVE FD-CTA-ACUM-SALDO TO CTA-ACUM-SALDO(G-NUM-CUENTAS)
+        MOVE FD-CTA-DIAS-ACUM  TO CTA-DIAS-ACUM(G-NUM-CUENTAS)
+        MOVE FD-CTA-FECHA-CONTAD TO CTA-FECHA-CONTAD(G-NUM-CUENTAS)
+        MOVE FD-CTA-RETIRADO-DIA TO CTA-RETIRADO-DIA(G-NUM-CUENTAS)
+        MOVE FD-CTA-TRANSF-DIA   TO CTA-TRANSF-DIA(G-NUM-CUENTAS)
+        IF FD-CTA-NUM > G-ULT-CTA
+            MOVE FD-CTA-NUM TO G-ULT-CTA
+        END-IF
+    END-PERFORM
+    .
 
-    MOVE "CHF" TO DIV-CODIGO(4)
-    MOVE "Franco Suizo       " TO DIV-NOMBRE(4)
-    MOVE 0.9780 TO DIV-CAMBIO(4)
-    MOVE "FS" TO DIV-SIMBOLO(4)
+LEER-MOVIMIENTOS.
+    MOVE ZEROS TO G-NUM-MOVS
+    OPEN INPUT ARCH-MOVIMIENTOS
+    IF FS-MOVIMIENTOS NOT = "35"
+        MOVE "START" TO W-DESC
+        PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > 200
+            READ ARCH-MOVIMIENTOS NEXT RECORD
+                AT END
+                    MOVE "FIN" TO W-DESC
+            END-READ
+            IF W-DESC = "FIN"
+                EXIT PERFORM
+            END-IF
+            ADD 1 TO G-NUM-MOVS
+            MOVE FD-MOV-ID       TO MOV-ID(G-NUM-MOVS)
+            MOVE FD-MOV-CTA      TO MOV-CTA(G-NUM-MOVS)
+            MOVE FD-MOV-TIPO     TO MOV-TIPO(G-NUM-MOVS)
+            MOVE FD-MOV-IMPORTE  TO MOV-IMPORTE(G-NUM-MOVS)
+            MOVE FD-MOV-SALDO-TR TO MOV-SALDO-TR(G-NUM-MOVS)
+            MOVE FD-MOV-DESC     TO MOV-DESC(G-NUM-MOVS)
+            MOVE FD-MOV-FECHA    TO MOV-FECHA(G-NUM-MOVS)
+            MOVE FD-MOV-HORA     TO MOV-HORA(G-NUM-MOVS)
+            MOVE FD-MOV-REF      TO MOV-REF(G-NUM-MOVS)
+            MOVE FD-MOV-ESTADO   TO MOV-ESTADO(G-NUM-MOVS)
+            MOVE FD-MOV-USUARIO  TO MOV-USUARIO(G-NUM-MOVS)
+            IF FD-MOV-ID > G-REF-SEQ
+                MOVE FD-MOV-ID TO G-REF-SEQ
+            END-IF
+        END-PERFORM
+    END-IF
+    CLOSE ARCH-MOVIMIENTOS
+    .
 
-    MOVE "MXN" TO DIV-CODIGO(5)
-    MOVE "Peso Mexicano      " TO DIV-NOMBRE(5)
-    MOVE 20.450 TO DIV-CAMBIO(5)
-    MOVE "MX" TO DIV-SIMBOLO(5)
+LEER-PRESTAMOS.
+    MOVE ZEROS TO G-NUM-PRESTAMOS
+    OPEN INPUT ARCH-PRESTAMOS
+    IF FS-PRESTAMOS NOT = "35"
+        MOVE "START" TO W-DESC
+        PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > 15
+            READ ARCH-PRESTAMOS NEXT RECORD
+                AT END
+                    MOVE "FIN" TO W-DESC
+            END-READ
+            IF W-DESC = "FIN"
+                EXIT PERFORM
+            END-IF
+            ADD 1 TO G-NUM-PRESTAMOS
+            MOVE FD-PRE-ID         TO PRE-ID(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-CTA        TO PRE-CTA(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-TITULAR    TO PRE-TITULAR(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-CAPITAL    TO PRE-CAPITAL(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-SALDO-PDT  TO PRE-SALDO-PDT(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-CUOTA      TO PRE-CUOTA(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-PLAZO      TO PRE-PLAZO(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-CUOTAS-PDT TO PRE-CUOTAS-PDT(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-TASA       TO PRE-TASA(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-ACTIVO     TO PRE-ACTIVO(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-FECHA      TO PRE-FECHA(G-NUM-PRESTAMOS)
+            MOVE FD-PRE-PROX-CUOTA TO PRE-PROX-CUOTA(G-NUM-PRESTAMOS)
+            IF FD-PRE-ID > G-ULT-PRE
+                MOVE FD-PRE-ID TO G-ULT-PRE
+            END-IF
+        END-PERFORM
+    END-IF
+    CLOSE ARCH-PRESTAMOS
+    .
 
-    MOVE "BRL" TO DIV-CODIGO(6)
-    MOVE "Real Brasileno     " TO DIV-NOMBRE(6)
-    MOVE 5.6200 TO DIV-CAMBIO(6)
-    MOVE "R$" TO DIV-SIMBOLO(6)
+LEER-TARJETAS.
+    MOVE ZEROS TO G-NUM-TARJETAS
+    OPEN INPUT ARCH-TARJETAS
+    IF FS-TARJETAS NOT = "35"
+        MOVE "START" TO W-DESC
+        PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > 20
+            READ ARCH-TARJETAS NEXT RECORD
+                AT END
+                    MOVE "FIN" TO W-DESC
+            END-READ
+            IF W-DESC = "FIN"
+                EXIT PERFORM
+            END-IF
+            ADD 1 TO G-NUM-TARJETAS
+            MOVE FD-TAR-NUM       TO TAR-NUM(G-NUM-TARJETAS)
+            MOVE FD-TAR-CTA       TO TAR-CTA(G-NUM-TARJETAS)
+            MOVE FD-TAR-TITULAR   TO TAR-TITULAR(G-NUM-TARJETAS)
+            MOVE FD-TAR-TIPO      TO TAR-TIPO(G-NUM-TARJETAS)
+            MOVE FD-TAR-LIMITE    TO TAR-LIMITE(G-NUM-TARJETAS)
+            MOVE FD-TAR-USADO     TO TAR-USADO(G-NUM-TARJETAS)
+            MOVE FD-TAR-CVV       TO TAR-CVV(G-NUM-TARJETAS)
+            MOVE FD-TAR-CADUCIDAD TO TAR-CADUCIDAD(G-NUM-TARJETAS)
+            MOVE FD-TAR-ACTIVA    TO TAR-ACTIVA(G-NUM-TARJETAS)
+            MOVE FD-TAR-BLOQUEADA TO TAR-BLOQUEADA(G-NUM-TARJETAS)
+            MOVE FD-TAR-FECHA-EMI TO TAR-FECHA-EMI(G-NUM-TARJETAS)
+            MOVE FD-TAR-NUM(11:6) TO W-TAR-SEQ-TMP
+            IF W-TAR-SEQ-TMP > G-ULT-TAR-SEQ
+                MOVE W-TAR-SEQ-TMP TO G-ULT-TAR-SEQ
+            END-IF
+        END-PERFORM
+    END-IF
+    CLOSE ARCH-TARJETAS
+    .
+
+LEER-DIVISAS.
+    OPEN I-O ARCH-DIVISAS
+    IF FS-DIVISAS = "35"
+        PERFORM SEMBRAR-DIVISAS-DEMO
+        PERFORM GRABAR-DIVISAS
+    ELSE
+        INITIALIZE TBL-DIVISAS
+        MOVE "START" TO W-DESC
+        PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > 6
+            READ ARCH-DIVISAS NEXT RECORD
+                AT END
+                    MOVE "FIN" TO W-DESC
+            END-READ
+            IF W-DESC = "FIN"
+                EXIT PERFORM
+            END-IF
+            MOVE FD-DIV-CODIGO  TO DIV-CODIGO(W-K)
+            MOVE FD-DIV-NOMBRE  TO DIV-NOMBRE(W-K)
+            MOVE FD-DIV-CAMBIO  TO DIV-CAMBIO(W-K)
+            MOVE FD-DIV-SIMBOLO TO DIV-SIMBOLO(W-K)
+        END-PERFORM
+        CLOSE ARCH-DIVISAS
+    END-IF
+    .
+
+LEER-CONTROL.
+    OPEN INPUT ARCH-CONTROL
+    IF FS-CONTROL NOT = "35"
+        READ ARCH-CONTROL
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE FD-CTL-FECHA      TO SES-FECHA
+                MOVE FD-CTL-ULT-CIERRE TO SES-ULT-CIERRE
+        END-READ
+        CLOSE ARCH-CONTROL
+    END-IF
+    .
+
+GRABAR-DATOS.
+    PERFORM GRABAR-CUENTAS
+    PERFORM GRABAR-MOVIMIENTOS
+    PERFORM GRABAR-PRESTAMOS
+    PERFORM GRABAR-TARJETAS
+    PERFORM GRABAR-DIVISAS
+    PERFORM GRABAR-CONTROL
+    .
+
+GRABAR-CUENTAS.
+    OPEN OUTPUT ARCH-CUENTAS
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-NUM-CUENTAS
+        MOVE CTA-NUM(W-I)       TO FD-CTA-NUM
+        MOVE CTA-TITULAR(W-I)   TO FD-CTA-TITULAR
+        MOVE CTA-DNI(W-I)       TO FD-CTA-DNI
+        MOVE CTA-TEL(W-I)       TO FD-CTA-TEL
+        MOVE CTA-EMAIL(W-I)     TO FD-CTA-EMAIL
+        MOVE CTA-TIPO(W-I)      TO FD-CTA-TIPO
+        MOVE CTA-SALDO(W-I)     TO FD-CTA-SALDO
+        MOVE CTA-SALDO-MAX(W-I) TO FD-CTA-SALDO-MAX
+        MOVE CTA-SALDO-MIN(W-I) TO FD-CTA-SALDO-MIN
+        MOVE CTA-TOT-ING(W-I)   TO FD-CTA-TOT-ING
+        MOVE CTA-TOT-SAL(W-I)   TO FD-CTA-TOT-SAL
+        MOVE CTA-PIN(W-I)       TO FD-CTA-PIN
+        MOVE CTA-ACTIVA(W-I)    TO FD-CTA-ACTIVA
+        MOVE CTA-BLOQUEADA(W-I) TO FD-CTA-BLOQUEADA
+        MOVE CTA-FECHA-APT(W-I) TO FD-CTA-FECHA-APT
+        MOVE CTA-INTENTOS(W-I)  TO FD-CTA-INTENTOS
+        MOVE CTA-NUM-MOVS(W-I)  TO FD-CTA-NUM-MOVS
+        MOVE CTA-ULT-LIQ(W-I)    TO FD-CTA-ULT-LIQ
+        MOVE CTA-ACUM-SALDO(W-I) TO FD-CTA-ACUM-SALDO
+        MOVE CTA-DIAS-ACUM(W-I)  TO FD-CTA-DIAS-ACUM
+        MOVE CTA-FECHA-CONTAD(W-I) TO FD-CTA-FECHA-CONTAD
+        MOVE CTA-RETIRADO-DIA(W-I) TO FD-CTA-RETIRADO-DIA
+        MOVE CTA-TRANSF-DIA(W-I)   TO FD-CTA-TRANSF-DIA
+        WRITE FD-CTA-REC
+    END-PERFORM
+    CLOSE ARCH-CUENTAS
+    .
+
+GRABAR-MOVIMIENTOS.
+    OPEN OUTPUT ARCH-MOVIMIENTOS
+    PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > G-NUM-MOVS
+        MOVE MOV-ID(W-J)       TO FD-MOV-ID
+        MOVE MOV-CTA(W-J)      TO FD-MOV-CTA
+        MOVE MOV-TIPO(W-J)     TO FD-MOV-TIPO
+        MOVE MOV-IMPORTE(W-J)  TO FD-MOV-IMPORTE
+        MOVE MOV-SALDO-TR(W-J) TO FD-MOV-SALDO-TR
+        MOVE MOV-DESC(W-J)     TO FD-MOV-DESC
+        MOVE MOV-FECHA(W-J)    TO FD-MOV-FECHA
+        MOVE MOV-HORA(W-J)     TO FD-MOV-HORA
+        MOVE MOV-REF(W-J)      TO FD-MOV-REF
+        MOVE MOV-ESTADO(W-J)   TO FD-MOV-ESTADO
+        MOVE MOV-USUARIO(W-J)  TO FD-MOV-USUARIO
+        WRITE FD-MOV-REC
+    END-PERFORM
+    CLOSE ARCH-MOVIMIENTOS
+    .
+
+GRABAR-PRESTAMOS.
+    OPEN OUTPUT ARCH-PRESTAMOS
+    PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > G-NUM-PRESTAMOS
+        MOVE PRE-ID(W-K)         TO FD-PRE-ID
+        MOVE PRE-CTA(W-K)        TO FD-PRE-CTA
+        MOVE PRE-TITULAR(W-K)    TO FD-PRE-TITULAR
+        MOVE PRE-CAPITAL(W-K)    TO FD-PRE-CAPITAL
+        MOVE PRE-SALDO-PDT(W-K)  TO FD-PRE-SALDO-PDT
+        MOVE PRE-CUOTA(W-K)      TO FD-PRE-CUOTA
+        MOVE PRE-PLAZO(W-K)      TO FD-PRE-PLAZO
+        MOVE PRE-CUOTAS-PDT(W-K) TO FD-PRE-CUOTAS-PDT
+        MOVE PRE-TASA(W-K)       TO FD-PRE-TASA
+        MOVE PRE-ACTIVO(W-K)     TO FD-PRE-ACTIVO
+        MOVE PRE-FECHA(W-K)      TO FD-PRE-FECHA
+        MOVE PRE-PROX-CUOTA(W-K) TO FD-PRE-PROX-CUOTA
+        WRITE FD-PRE-REC
+    END-PERFORM
+    CLOSE ARCH-PRESTAMOS
+    .
+
+GRABAR-TARJETAS.
+    OPEN OUTPUT ARCH-TARJETAS
+    PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > G-NUM-TARJETAS
+        MOVE TAR-NUM(W-K)       TO FD-TAR-NUM
+        MOVE TAR-CTA(W-K)       TO FD-TAR-CTA
+        MOVE TAR-TITULAR(W-K)   TO FD-TAR-TITULAR
+        MOVE TAR-TIPO(W-K)      TO FD-TAR-TIPO
+        MOVE TAR-LIMITE(W-K)    TO FD-TAR-LIMITE
+        MOVE TAR-USADO(W-K)     TO FD-TAR-USADO
+        MOVE TAR-CVV(W-K)       TO FD-TAR-CVV
+        MOVE TAR-CADUCIDAD(W-K) TO FD-TAR-CADUCIDAD
+        MOVE TAR-ACTIVA(W-K)    TO FD-TAR-ACTIVA
+        MOVE TAR-BLOQUEADA(W-K) TO FD-TAR-BLOQUEADA
+        MOVE TAR-FECHA-EMI(W-K) TO FD-TAR-FECHA-EMI
+        WRITE FD-TAR-REC
+        IF FS-TARJETAS NOT = "00"
+            DISPLAY "  ERROR: No se pudo grabar la tarjeta " TAR-NUM(W-K)
+        END-IF
+    END-PERFORM
+    CLOSE ARCH-TARJETAS
+    .
+
+GRABAR-DIVISAS.
+    OPEN OUTPUT ARCH-DIVISAS
+    PERFORM VARYING W-K FROM 1 BY 1 UNTIL W-K > 6
+        MOVE DIV-CODIGO(W-K)  TO FD-DIV-CODIGO
+        MOVE DIV-NOMBRE(W-K)  TO FD-DIV-NOMBRE
+        MOVE DIV-CAMBIO(W-K)  TO FD-DIV-CAMBIO
+        MOVE DIV-SIMBOLO(W-K) TO FD-DIV-SIMBOLO
+        WRITE FD-DIV-REC
+    END-PERFORM
+    CLOSE ARCH-DIVISAS
+    .
+
+GRABAR-CONTROL.
+    OPEN OUTPUT ARCH-CONTROL
+    MOVE SES-FECHA      TO FD-CTL-FECHA
+    MOVE SES-ULT-CIERRE TO FD-CTL-ULT-CIERRE
+    WRITE FD-CTL-REC
+    CLOSE ARCH-CONTROL
+    .
+
+*> ================================================================
+*> CARGA DE DATOS DEMO
+*> ================================================================
+CARGAR-DATOS-DEMO.
+    INITIALIZE TBL-CUENTAS
+    INITIALIZE TBL-MOVIMIENTOS
+    INITIALIZE TBL-PRESTAMOS
+    INITIALIZE TBL-TARJETAS
 
     *> Cuentas demo
     MOVE 1            TO G-NUM-CUENTAS
@@ -2477,6 +3816,15 @@ CARGAR-DATOS-DEMO.
 
     MOVE 30000005     TO G-ULT-CTA
 
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > G-NUM-CUENTAS
+        MOVE CTA-FECHA-APT(W-I) TO CTA-ULT-LIQ(W-I)
+        MOVE ZEROS TO CTA-ACUM-SALDO(W-I)
+        MOVE ZEROS TO CTA-DIAS-ACUM(W-I)
+        MOVE SES-FECHA TO CTA-FECHA-CONTAD(W-I)
+        MOVE ZEROS TO CTA-RETIRADO-DIA(W-I)
+        MOVE ZEROS TO CTA-TRANSF-DIA(W-I)
+    END-PERFORM
+
     *> Movimientos demo
     ADD 1 TO G-NUM-MOVS
     MOVE G-NUM-MOVS   TO MOV-ID(G-NUM-MOVS)
@@ -2543,3 +3891,37 @@ CARGAR-DATOS-DEMO.
     MOVE "N"          TO TAR-BLOQUEADA(1)
     MOVE "2023-06-20" TO TAR-FECHA-EMI(1)
     .
+
+SEMBRAR-DIVISAS-DEMO.
+    INITIALIZE TBL-DIVISAS
+
+    MOVE "USD" TO DIV-CODIGO(1)
+    MOVE "Dolar Estadounidense" TO DIV-NOMBRE(1)
+    MOVE 1.0870 TO DIV-CAMBIO(1)
+    MOVE "$" TO DIV-SIMBOLO(1)
+
+    MOVE "GBP" TO DIV-CODIGO(2)
+    MOVE "Libra Esterlina    " TO DIV-NOMBRE(2)
+    MOVE 0.8520 TO DIV-CAMBIO(2)
+    MOVE "PS" TO DIV-SIMBOLO(2)
+
+    MOVE "JPY" TO DIV-CODIGO(3)
+    MOVE "Yen Japones        " TO DIV-NOMBRE(3)
+    MOVE 161.50 TO DIV-CAMBIO(3)
+    MOVE "JP" TO DIV-SIMBOLO(3)
+
+    MOVE "CHF" TO DIV-CODIGO(4)
+    MOVE "Franco Suizo       " TO DIV-NOMBRE(4)
+    MOVE 0.9780 TO DIV-CAMBIO(4)
+    MOVE "FS" TO DIV-SIMBOLO(4)
+
+    MOVE "MXN" TO DIV-CODIGO(5)
+    MOVE "Peso Mexicano      " TO DIV-NOMBRE(5)
+    MOVE 20.450 TO DIV-CAMBIO(5)
+    MOVE "MX" TO DIV-SIMBOLO(5)
+
+    MOVE "BRL" TO DIV-CODIGO(6)
+    MOVE "Real Brasileno     " TO DIV-NOMBRE(6)
+    MOVE 5.6200 TO DIV-CAMBIO(6)
+    MOVE "R$" TO DIV-SIMBOLO(6)
+    .
